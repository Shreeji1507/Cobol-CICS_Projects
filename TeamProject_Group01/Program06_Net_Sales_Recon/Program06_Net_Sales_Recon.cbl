@@ -0,0 +1,312 @@
+       identification division.
+       program-id. Program06_Net_Sales_Recon.
+       author. Ryan Beckett, Mathew Kosterzewa, Shreeji Patel.
+       Date-Written. 22-Apr-2018.
+      *Purpose     : This file is created for the purpose of the group
+      *              project in MAFD-4202.
+      *Description : This file reads back the small total files
+      *              dropped by Program02, Program03 and Program04
+      *              and prints a report reconciling Program02's
+      *              net sales (S&L minus returns) against the same
+      *              figure built from Program03's and Program04's
+      *              own totals, flagging any run where they don't
+      *              agree.
+
+       environment division.
+
+       input-output section.
+       file-control.
+      * all three input files and the output file are configured
+      *file status lets us tell a missing handoff file (Program02
+      *hasn't run yet, or hasn't run since the last clean start)
+      *apart from a real open error, same as the balance-file check
+      *in Program02_DataSplitCount
+           select control-file assign      to
+                          "../../../data/project1ReconControl.out"
+               organization is line sequential
+               file status is ws-control-file-status.
+
+           select sl-file      assign      to
+                               "../../../data/project1ReconSL.out"
+               organization is line sequential
+               file status is ws-sl-file-status.
+
+           select ret-file     assign      to
+                           "../../../data/project1ReconReturns.out"
+               organization is line sequential
+               file status is ws-ret-file-status.
+
+           select output-file  assign      to
+                            "../../../data/project1ReconReport.out"
+               organization is line sequential.
+
+       data division.
+       file section.
+
+      *Program02's own view of the S&L and return totals
+       fd control-file
+           data record is control-line
+               record contains 16 characters.
+       01 control-line.
+           05 cl-amt-sl                     pic 9(6)v99.
+           05 cl-amt-ret                    pic 9(6)v99.
+
+      *Program03's own S&L total
+       fd sl-file
+           data record is sl-line
+               record contains 8 characters.
+       01 sl-line                          pic 9(6)v99.
+
+      *Program04's own return total
+       fd ret-file
+           data record is ret-line
+               record contains 8 characters.
+       01 ret-line                         pic 9(6)v99.
+
+      *output record
+       fd output-file
+           data record is output-line
+               record contains 100 characters.
+       01 output-line                      pic x(100)
+           value spaces.
+
+       working-storage section.
+
+      *report header
+       01 ws-report-header.
+           05 filler                       pic x(2)
+               value spaces.
+           05 ws-date                      pic 99/99/99
+               value 0.
+           05 filler                       pic x(4)
+               value spaces.
+           05 ws-time                      pic 99b99b99b99
+               value 0.
+           05 filler                       pic x(8)
+               value spaces.
+           05 filler                       pic x(33)
+               value "NET SALES RECONCILIATION REPORT".
+
+      *one line per amount being compared
+       01 ws-recon-line.
+           05 filler                       pic x
+               value spaces.
+           05 ws-rl-label                  pic x(26)
+               value spaces.
+           05 ws-rl-control-amt            pic $zzz,zz9.99
+               value 0.
+           05 filler                       pic x(3)
+               value spaces.
+           05 ws-rl-other-amt              pic $zzz,zz9.99
+               value 0.
+           05 filler                       pic x(3)
+               value spaces.
+           05 ws-rl-status                 pic x(10)
+               value spaces.
+
+       01 ws-col-headings.
+           05 filler                       pic x(27)
+               value spaces.
+           05 filler                       pic x(16)
+               value "CONTROL TOTAL".
+           05 filler                       pic x(16)
+               value "SOURCE TOTAL".
+           05 filler                       pic x(10)
+               value "STATUS".
+
+      *net-sales line - control's net sales against the net built
+      *from Program03's and Program04's own totals
+       01 ws-net-line.
+           05 filler                       pic x
+               value spaces.
+           05 filler                       pic x(26)
+               value "NET SALES (S&L - RETURNS)".
+           05 ws-nl-control-amt            pic $zzz,zz9.99
+               value 0.
+           05 filler                       pic x(3)
+               value spaces.
+           05 ws-nl-other-amt              pic $zzz,zz9.99
+               value 0.
+           05 filler                       pic x(3)
+               value spaces.
+           05 ws-nl-status                 pic x(10)
+               value spaces.
+
+      *overall status line
+       01 ws-overall-line.
+           05 filler                       pic x
+               value spaces.
+           05 filler                       pic x(25)
+               value "OVERALL RUN STATUS     :".
+           05 ws-ol-status                 pic x(19)
+               value spaces.
+
+      *amounts read back from the three input files - zero when a
+      *file wasn't found, the same fallback the balance-file check
+      *in Program02 already uses
+       01 ws-control-amt-sl                pic 9(6)v99
+           value 0.
+       01 ws-control-amt-ret                pic 9(6)v99
+           value 0.
+       01 ws-sl-amt                        pic 9(6)v99
+           value 0.
+       01 ws-ret-amt                       pic 9(6)v99
+           value 0.
+
+      *net sales built each of the two ways
+       01 ws-control-net                   pic 9(6)v99
+           value 0.
+       01 ws-source-net                    pic 9(6)v99
+           value 0.
+
+       01 ws-control-file-status           pic xx
+           value spaces.
+       01 ws-sl-file-status                pic xx
+           value spaces.
+       01 ws-ret-file-status               pic xx
+           value spaces.
+
+      *set to 'n' the moment any one leg doesn't tie out
+       01 ws-all-tied-sw                   pic x
+           value 'y'.
+           88 ws-all-tied                  value 'y'.
+
+       77 ws-match-msg                     pic x(10)
+           value "MATCH".
+       77 ws-mismatch-msg                  pic x(10)
+           value "MISMATCH".
+       77 ws-ok-msg                        pic x(19)
+           value "RECONCILED".
+       77 ws-not-ok-msg                    pic x(19)
+           value "*** DISCREPANCY ***".
+
+       procedure division.
+           open output output-file.
+
+           accept ws-date                  from date.
+           accept ws-time                  from time.
+
+           perform 100-read-control.
+           perform 200-read-sl.
+           perform 300-read-ret.
+
+           perform 400-report-heading.
+           perform 500-sl-leg.
+           perform 600-ret-leg.
+           perform 700-net-sales-line.
+           perform 800-overall-status.
+
+           close output-file.
+           goback.
+
+      *Program02's own S&L/returns totals - opened on its own so a
+      *missing file (first-ever run, or an out-of-order run) doesn't
+      *abend the whole open the way a combined OPEN INPUT would; 0/0
+      *when the file isn't there or the read comes back empty
+       100-read-control.
+           open input control-file.
+           if ws-control-file-status = '00'
+               read control-file
+                   at end move 0           to cl-amt-sl cl-amt-ret
+               end-read
+               close control-file
+           else
+               move 0                      to cl-amt-sl cl-amt-ret
+           end-if.
+           move cl-amt-sl                  to ws-control-amt-sl.
+           move cl-amt-ret                 to ws-control-amt-ret.
+
+      *Program03's own S&L total - same missing-file fallback
+       200-read-sl.
+           open input sl-file.
+           if ws-sl-file-status = '00'
+               read sl-file
+                   at end move 0           to sl-line
+               end-read
+               close sl-file
+           else
+               move 0                      to sl-line
+           end-if.
+           move sl-line                    to ws-sl-amt.
+
+      *Program04's own return total - same missing-file fallback
+       300-read-ret.
+           open input ret-file.
+           if ws-ret-file-status = '00'
+               read ret-file
+                   at end move 0           to ret-line
+               end-read
+               close ret-file
+           else
+               move 0                      to ret-line
+           end-if.
+           move ret-line                   to ws-ret-amt.
+
+       400-report-heading.
+           write output-line               from spaces.
+           write output-line               from spaces.
+           write output-line               from ws-report-header.
+           write output-line               from spaces.
+           write output-line               from spaces.
+           write output-line               from ws-col-headings.
+
+      *compares Program02's S&L total against Program03's S&L total
+       500-sl-leg.
+           move "S&L TOTAL"                to ws-rl-label.
+           move ws-control-amt-sl          to ws-rl-control-amt.
+           move ws-sl-amt                  to ws-rl-other-amt.
+           if ws-control-amt-sl = ws-sl-amt
+               move ws-match-msg           to ws-rl-status
+           else
+               move ws-mismatch-msg        to ws-rl-status
+               move 'n'                    to ws-all-tied-sw
+           end-if.
+           move ws-recon-line              to output-line.
+           write output-line.
+
+      *compares Program02's return total against Program04's
+      *return total
+       600-ret-leg.
+           move "RETURNS TOTAL"            to ws-rl-label.
+           move ws-control-amt-ret         to ws-rl-control-amt.
+           move ws-ret-amt                 to ws-rl-other-amt.
+           if ws-control-amt-ret = ws-ret-amt
+               move ws-match-msg           to ws-rl-status
+           else
+               move ws-mismatch-msg        to ws-rl-status
+               move 'n'                    to ws-all-tied-sw
+           end-if.
+           move ws-recon-line              to output-line.
+           write output-line.
+
+      *nets sales-plus-layaway against returns, both the control
+      *way and the source-program way, and compares the two nets
+       700-net-sales-line.
+           compute ws-control-net =
+               ws-control-amt-sl - ws-control-amt-ret.
+           compute ws-source-net =
+               ws-sl-amt - ws-ret-amt.
+           move ws-control-net             to ws-nl-control-amt.
+           move ws-source-net              to ws-nl-other-amt.
+           if ws-control-net = ws-source-net
+               move ws-match-msg           to ws-nl-status
+           else
+               move ws-mismatch-msg        to ws-nl-status
+               move 'n'                    to ws-all-tied-sw
+           end-if.
+           write output-line               from spaces.
+           move ws-net-line                to output-line.
+           write output-line.
+
+      *a mismatch on any one leg fails the whole run
+       800-overall-status.
+           if ws-all-tied
+               move ws-ok-msg              to ws-ol-status
+           else
+               move ws-not-ok-msg          to ws-ol-status
+           end-if.
+           write output-line               from spaces.
+           move ws-overall-line            to output-line.
+           write output-line.
+
+       end program Program06_Net_Sales_Recon.

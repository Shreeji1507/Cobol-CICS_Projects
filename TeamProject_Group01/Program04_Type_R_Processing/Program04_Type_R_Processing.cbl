@@ -5,6 +5,23 @@
       *Purpose     : This file is created for the purpose of the group
       *              project in MAFD-4202.
       *Description : This file creates the report for the returns.
+      *Modifications:
+      *  15-Apr-2018  Original.
+      *  -            Look up each record's store in the shared store
+      *               table and apply that store's tax rate instead
+      *               of one flat rate for every store.
+      *  -            Add a per-store subtotal section to the report
+      *               footer, using the shared store table.
+      *  -            Print the return-reason code and the original
+      *               sale's invoice number on each detail line.
+      *  -            Drop this program's own return total into
+      *               project1ReconReturns.out for the net-sales
+      *               reconciliation report to check against.
+      *  -            Write the same detail lines out as a plain
+      *               comma-delimited extract, project1Return.csv.
+      *  -            Drop a summary line onto the common
+      *               operations log shared with the other
+      *               programs on every run.
 
        environment division.
 
@@ -19,27 +36,68 @@
                                    "../../../data/project1R-Report.out"
                organization is line sequential.
 
+      *this program's own return total, for the net-sales
+      *reconciliation report to check against Program02
+           select recon-file assign        to
+                              "../../../data/project1ReconReturns.out"
+               organization is line sequential.
+
+      *plain comma-delimited extract of the same detail lines, for
+      *pulling this run's data into a spreadsheet without having to
+      *strip dollar signs and thousands commas back out
+           select csv-file    assign       to
+                                   "../../../data/project1Return.csv"
+               organization is line sequential.
+
+      *common operations log shared by all five programs - file
+      *status lets us tell "first run, nothing to extend" apart
+      *from a real open error
+           select audit-file  assign       to
+                                   "../../../data/audit.log"
+               organization is line sequential
+               file status is ws-audit-file-status.
+
        data division.
        file section.
-      
-       fd input-file 
+
+       fd input-file
            data record is input-line
-               record contains 37 characters.
-      
+               record contains 48 characters.
+
        01 input-line.
            05 il-trans-code                pic x.
            05 il-trans-amount              pic 9(5)v99.
            05 il-pay-type                  pic xx.
            05 il-store-num                 pic xx.
            05 il-invoice-num               pic x(9).
-           05 il-sku-code                  pic x(15). 
-      
-       fd output-file 
+           05 il-sku-code                  pic x(15).
+           05 il-return-reason             pic xx.
+           05 il-orig-invoice-num          pic x(9).
+
+       fd output-file
            data record is output-line
                record contains 100 characters.
        01 output-line                      pic x(100)
            value spaces.
 
+       fd recon-file
+           data record is recon-line
+               record contains 8 characters.
+       01 recon-line                       pic 9(6)v99.
+
+       fd csv-file
+           data record is csv-line
+               record contains 100 characters.
+       01 csv-line                         pic x(100)
+           value spaces.
+
+      *common operations log record
+       fd audit-file
+           data record is audit-line
+               record contains 84 characters.
+       01 audit-line                       pic x(84)
+           value spaces.
+
        working-storage section.
 
        01 ws-output-detail-line.
@@ -69,6 +127,73 @@
                value spaces.
            05 ws-ol-tax-owed               pic $$9.99
                value 0.
+           05 filler                       pic x(3)
+               value spaces.
+           05 ws-ol-ret-reason              pic xx
+               value spaces.
+           05 filler                       pic x(3)
+               value spaces.
+           05 ws-ol-orig-inv-num            pic x(9)
+               value spaces.
+
+      *CSV header line, written once at the top of project1Return.csv
+       01 ws-csv-header-line.
+           05 filler                       pic x(11)
+               value "TRANS_CODE,".
+           05 filler                       pic x(13)
+               value "TRANS_AMOUNT,".
+           05 filler                       pic x(9)
+               value "PAY_TYPE,".
+           05 filler                       pic x(10)
+               value "STORE_NUM,".
+           05 filler                       pic x(12)
+               value "INVOICE_NUM,".
+           05 filler                       pic x(9)
+               value "SKU_CODE,".
+           05 filler                       pic x(9)
+               value "TAX_OWED,".
+           05 filler                       pic x(12)
+               value "RET_REASON,".
+           05 filler                       pic x(9)
+               value "ORIG_INV".
+
+      *one CSV detail line per transaction, unedited values only -
+      *no dollar signs or thousands commas to strip back out
+       01 ws-csv-detail-line.
+           05 ws-cl-trans-code             pic x
+               value spaces.
+           05 filler                       pic x
+               value ",".
+           05 ws-cl-trans-amt              pic zzzz9.99
+               value 0.
+           05 filler                       pic x
+               value ",".
+           05 ws-cl-pay-type               pic xx
+               value spaces.
+           05 filler                       pic x
+               value ",".
+           05 ws-cl-str-num                pic xx
+               value spaces.
+           05 filler                       pic x
+               value ",".
+           05 ws-cl-inv-num                pic x(9)
+               value spaces.
+           05 filler                       pic x
+               value ",".
+           05 ws-cl-sku-code               pic x(15)
+               value spaces.
+           05 filler                       pic x
+               value ",".
+           05 ws-cl-tax-owed               pic zzz9.99
+               value 0.
+           05 filler                       pic x
+               value ",".
+           05 ws-cl-ret-reason             pic xx
+               value spaces.
+           05 filler                       pic x
+               value ",".
+           05 ws-cl-orig-inv-num           pic x(9)
+               value spaces.
 
        01 ws-report-header.
            05 filler                       pic x(2)
@@ -100,12 +225,16 @@
                value "PAYMENT".
            05 filler                       pic x(10)
                value "STORE".
-           05 filler                       pic x(16)
+           05 filler                       pic x(9)
                value "INVOICE".
            05 filler                       pic x(14)
                value "SKU".
            05 filler                       pic x(10)
                value "TAX".
+           05 filler                       pic x(9)
+               value "REASON".
+           05 filler                       pic x(12)
+               value "ORIGINAL".
 
         01 ws-report-headings-2.
            05 filler                       pic x(4)
@@ -118,12 +247,16 @@
                value "TYPE".
            05 filler                       pic x(10)
                value "NUMBER".
-           05 filler                       pic x(16)
+           05 filler                       pic x(9)
                value "NUMBER".
            05 filler                       pic x(14)
                value "CODE".
            05 filler                       pic x(10)
                value "OWED".
+           05 filler                       pic x(9)
+               value "CODE".
+           05 filler                       pic x(12)
+               value "INVOICE".
       *underlines
        01 ws-underlines.
            05 filler                       pic x(1)
@@ -136,13 +269,17 @@
                value "-------  ".
            05 filler                       pic x(10)
                value "------".
-           05 filler                       pic x(16)
+           05 filler                       pic x(9)
                value "-------".
            05 filler                       pic x(14)
                value "----".
-           05 filler                       pic x(14)
+           05 filler                       pic x(10)
                value "----".
-           
+           05 filler                       pic x(9)
+               value "------".
+           05 filler                       pic x(12)
+               value "--------".
+
       *line for totals
        01 ws-total-line-1.
            05 filler                       pic x
@@ -168,6 +305,34 @@
            05 ws-tl-total-tax-owed         pic $z,zz9.99
                value 0.
 
+      *per-store subtotal line, printed once per store in the table
+      *so a new store only needs adding to STORELST.cpy, not here
+       01 ws-store-subtotal-line.
+           05 filler                       pic x
+               value spaces.
+           05 filler                       pic x(13)
+               value "STORE".
+           05 ws-sts-store-num             pic xx
+               value spaces.
+           05 filler                       pic x(3)
+               value spaces.
+           05 filler                       pic x(16)
+               value "RETURNS =".
+           05 ws-sts-store-count           pic zz9
+               value 0.
+           05 filler                       pic x(5)
+               value spaces.
+           05 filler                       pic x(16)
+               value "AMOUNT =".
+           05 ws-sts-store-amt             pic $zzz,zz9.99
+               value 0.
+           05 filler                       pic x(5)
+               value spaces.
+           05 filler                       pic x(12)
+               value "TAX =".
+           05 ws-sts-store-tax             pic $zzz,zz9.99
+               value 0.
+
        01 ws-eof                           pic x
            value 'n'.
 
@@ -185,17 +350,58 @@
        01 ws-tax-owed                      pic 999v99
            value 0.
 
+      *common operations log line, shared layout with the other
+      *four programs
+       copy "AUDITLOG.cpy".
+
+      *file status for the common operations log - used only to
+      *tell a missing file (first run, nothing to extend) apart
+      *from a real open error
+       01 ws-audit-file-status              pic xx
+           value spaces.
+
+      *table of valid store numbers and tax rates, shared with
+      *Program01_Edit, Program02_DataSplitCount and Program03
+       copy "STORELST.cpy".
+
+      *index into the store table for the current record
+       01 ws-cur-store-idx                 pic 99
+           value 0.
+
+      *per-store running totals for returns, one entry per store in
+      *the table
+       01 ws-store-ret-totals.
+           05 ws-store-ret-count            pic 999
+               occurs 7 times value 0.
+           05 ws-store-ret-amt              pic 9(5)v99
+               occurs 7 times value 0.
+           05 ws-store-ret-tax              pic 9(5)v99
+               occurs 7 times value 0.
+
+      *tax rate that applies to the current record - the current
+      *store's rate, or the fallback constant if the store isn't
+      *in the table
+       01 ws-cur-tax-rate                  pic 9v99
+           value 0.13.
+
       *constants for lines per page and tax rate
        77 ws-lines-per-page                pic 99
            value 20.
+
+      *fallback tax rate for a store not found in the table
        77 ws-const-tax-rate                pic 9v99
            value 0.13.
 
        procedure division.
            open input input-file
-                output output-file.
+                output output-file, recon-file, csv-file.
+           open extend audit-file.
+           if ws-audit-file-status not = '00'
+               open output audit-file
+           end-if.
+
+           write csv-line                  from ws-csv-header-line.
 
-           
            read input-file
                at end move "y"             to ws-eof.
            
@@ -221,7 +427,38 @@
            write output-line               from ws-total-line-3
                after advancing 1 line.
 
-           close input-file output-file.
+      *per-store subtotal section, one line per store in the table
+           write output-line               from spaces.
+           perform varying ws-store-idx from 1 by 1
+               until ws-store-idx > ws-store-list-count
+               move ws-store-code (ws-store-idx)
+                                           to ws-sts-store-num
+               move ws-store-ret-count (ws-store-idx)
+                                           to ws-sts-store-count
+               move ws-store-ret-amt (ws-store-idx)
+                                           to ws-sts-store-amt
+               move ws-store-ret-tax (ws-store-idx)
+                                           to ws-sts-store-tax
+               move ws-store-subtotal-line to output-line
+               write output-line
+           end-perform.
+
+      *drop this program's own return total into a small file the
+      *net-sales reconciliation program reads back
+           move ws-total-trans-amt         to recon-line.
+           write recon-line.
+
+      *drop this run's summary onto the common operations log
+           accept ws-aud-date              from date.
+           accept ws-aud-time              from time.
+           move "Program04_Type_R_Proc"    to ws-aud-program.
+           move ws-total-records           to ws-aud-in.
+           move ws-total-records           to ws-aud-out.
+           move 0                          to ws-aud-rejected.
+           write audit-line                from ws-audit-line.
+
+           close input-file output-file, recon-file, csv-file,
+                 audit-file.
            goback.
            
       *main loop that moves the data to the record and calculate
@@ -235,16 +472,58 @@
            move il-invoice-num             to ws-ol-inv-num.
            move il-store-num               to ws-ol-str-num.
            move il-sku-code                to ws-ol-sku-code.
+           move il-return-reason           to ws-ol-ret-reason.
+           move il-orig-invoice-num        to ws-ol-orig-inv-num.
+
+           perform 080-find-store-idx.
+           move ws-const-tax-rate          to ws-cur-tax-rate.
+           if ws-cur-store-idx > 0
+               move ws-store-tax-rate (ws-cur-store-idx)
+                                           to ws-cur-tax-rate
+           end-if.
 
            compute ws-tax-owed rounded =
-               il-trans-amount * ws-const-tax-rate.
+               il-trans-amount * ws-cur-tax-rate.
            add ws-tax-owed                 to ws-total-tax-owed.
            move ws-tax-owed                to ws-ol-tax-owed.
+
+           if ws-cur-store-idx > 0
+               add 1                       to
+                   ws-store-ret-count (ws-cur-store-idx)
+               add il-trans-amount         to
+                   ws-store-ret-amt (ws-cur-store-idx)
+               add ws-tax-owed             to
+                   ws-store-ret-tax (ws-cur-store-idx)
+           end-if.
+
            write output-line               from ws-output-detail-line.
 
+      *same detail line, plain comma-delimited for the CSV extract
+           move il-trans-code              to ws-cl-trans-code.
+           move il-trans-amount            to ws-cl-trans-amt.
+           move il-pay-type                to ws-cl-pay-type.
+           move il-store-num               to ws-cl-str-num.
+           move il-invoice-num             to ws-cl-inv-num.
+           move il-sku-code                to ws-cl-sku-code.
+           move ws-tax-owed                to ws-cl-tax-owed.
+           move il-return-reason           to ws-cl-ret-reason.
+           move il-orig-invoice-num        to ws-cl-orig-inv-num.
+           write csv-line                  from ws-csv-detail-line.
+
            read input-file
                    at end move "y"         to ws-eof.
-       
+
+      *looks up the current record's store-num in the store table,
+      *leaving ws-cur-store-idx 0 when the store isn't recognized
+       080-find-store-idx.
+           move 0                          to ws-cur-store-idx
+           perform varying ws-store-idx from 1 by 1
+               until ws-store-idx > ws-store-list-count
+               if il-store-num = ws-store-code (ws-store-idx)
+                   move ws-store-idx       to ws-cur-store-idx
+               end-if
+           end-perform.
+
       *report heading
        100-report-heading.
            accept ws-date                  from date.

@@ -5,7 +5,26 @@
       *Purpose     : This file is created for the purpose of the group
       *              project in MAFD-4202.
       *Description : This file processes the S&L type transactions and
-      *              prints the details 
+      *              prints the details
+      *Modifications:
+      *  16-Apr-2018  Original.
+      *  -            Track the highest transaction as records are
+      *               read instead of buffering every record into a
+      *               fixed-size array, so the report isn't capped
+      *               at 102 input records.
+      *  -            Add a per-store subtotal section to the report
+      *               footer, using the shared store table.
+      *  -            Look up each record's store in the shared store
+      *               table and apply that store's tax rate instead
+      *               of one flat rate for every store.
+      *  -            Drop this program's own S&L total into
+      *               project1ReconSL.out for the net-sales
+      *               reconciliation report to check against.
+      *  -            Write the same detail lines out as a plain
+      *               comma-delimited extract, project1S&L.csv.
+      *  -            Drop a summary line onto the common
+      *               operations log shared with the other
+      *               programs on every run.
 
        environment division.
 
@@ -17,13 +36,34 @@
            organization is line sequential.
 
        select output-file assign           to
-                                   "../../../data/project1S&L-Report.out"
+                               "../../../data/project1S&L-Report.out"
            organization is line sequential.
 
+      *this program's own S&L total, for the net-sales
+      *reconciliation report to check against Program02
+       select recon-file assign            to
+                              "../../../data/project1ReconSL.out"
+           organization is line sequential.
+
+      *plain comma-delimited extract of the same detail lines, for
+      *pulling this run's data into a spreadsheet without having to
+      *strip dollar signs and thousands commas back out
+       select csv-file    assign           to
+                               "../../../data/project1S&L.csv"
+           organization is line sequential.
+
+      *common operations log shared by all five programs - file
+      *status lets us tell "first run, nothing to extend" apart
+      *from a real open error
+       select audit-file  assign           to
+                               "../../../data/audit.log"
+           organization is line sequential
+           file status is ws-audit-file-status.
+
        data division.
        file section.
       *
-       fd input-file 
+       fd input-file
            data record is input-line
                record contains 37 characters.
       *
@@ -40,12 +80,30 @@
            05 il-sku-code                  pic x(15).
 
       *output record
-       fd output-file 
+       fd output-file
            data record is output-line
                record contains 150 characters.
        01 output-line                      pic x(150)
            value spaces.
 
+       fd recon-file
+           data record is recon-line
+               record contains 8 characters.
+       01 recon-line                       pic 9(6)v99.
+
+       fd csv-file
+           data record is csv-line
+               record contains 80 characters.
+       01 csv-line                         pic x(80)
+           value spaces.
+
+      *common operations log record
+       fd audit-file
+           data record is audit-line
+               record contains 84 characters.
+       01 audit-line                       pic x(84)
+           value spaces.
+
        working-storage section.
 
       *detail line
@@ -76,6 +134,53 @@
                value spaces.
            05 ws-ol-tax-owed               pic $$,$$9.99
                value 0.
+
+      *CSV header line, written once at the top of project1S&L.csv
+       01 ws-csv-header-line.
+           05 filler                       pic x(11)
+               value "TRANS_CODE,".
+           05 filler                       pic x(13)
+               value "TRANS_AMOUNT,".
+           05 filler                       pic x(9)
+               value "PAY_TYPE,".
+           05 filler                       pic x(10)
+               value "STORE_NUM,".
+           05 filler                       pic x(12)
+               value "INVOICE_NUM,".
+           05 filler                       pic x(9)
+               value "SKU_CODE,".
+           05 filler                       pic x(9)
+               value "TAX_OWED".
+
+      *one CSV detail line per transaction, unedited values only -
+      *no dollar signs or thousands commas to strip back out
+       01 ws-csv-detail-line.
+           05 ws-cl-trans-code             pic x
+               value spaces.
+           05 filler                       pic x
+               value ",".
+           05 ws-cl-trans-amt              pic zzzz9.99
+               value 0.
+           05 filler                       pic x
+               value ",".
+           05 ws-cl-pay-type               pic xx
+               value spaces.
+           05 filler                       pic x
+               value ",".
+           05 ws-cl-str-num                pic xx
+               value spaces.
+           05 filler                       pic x
+               value ",".
+           05 ws-cl-inv-num                pic x(9)
+               value spaces.
+           05 filler                       pic x
+               value ",".
+           05 ws-cl-sku-code               pic x(15)
+               value spaces.
+           05 filler                       pic x
+               value ",".
+           05 ws-cl-tax-owed               pic zzz9.99
+               value 0.
       *report header
        01 ws-report-header.
            05 filler                       pic x(2)
@@ -180,7 +285,7 @@
                value spaces.
            05 filler                       pic x(28)
                value "TOTAL 'L' RECORDS =".
-           05 ws-tl-total-l-records        pic z9
+           05 ws-tl-total-l-records        pic zz9
                value 0.
            05 filler                       pic x(5)
                value spaces.
@@ -195,7 +300,7 @@
                value spaces.
            05 filler                       pic x(28)
                value "TOTAL 'S' RECORDS =".
-           05 ws-tl-total-s-records        pic z9
+           05 ws-tl-total-s-records        pic zz9
                value 0.
            05 filler                       pic x(5)
                value spaces.
@@ -237,6 +342,34 @@
            05 filler                       pic x
                value "%".
 
+      *per-store subtotal line, printed once per store in the table
+      *so a new store only needs adding to STORELST.cpy, not here
+       01 ws-store-subtotal-line.
+           05 filler                       pic x
+               value spaces.
+           05 filler                       pic x(13)
+               value "STORE".
+           05 ws-sts-store-num             pic xx
+               value spaces.
+           05 filler                       pic x(3)
+               value spaces.
+           05 filler                       pic x(16)
+               value "RECORDS =".
+           05 ws-sts-store-count           pic zz9
+               value 0.
+           05 filler                       pic x(5)
+               value spaces.
+           05 filler                       pic x(16)
+               value "TRANS-AMOUNT =".
+           05 ws-sts-store-amt             pic $zzz,zz9.99
+               value 0.
+           05 filler                       pic x(5)
+               value spaces.
+           05 filler                       pic x(12)
+               value "TAX =".
+           05 ws-sts-store-tax             pic $zzz,zz9.99
+               value 0.
+
       *highest transaction store
        01 ws-highest-trans-str-line-1.
            05 filler                       pic x
@@ -252,12 +385,8 @@
            05 ws-hts-str-01                pic xx
                value spaces.
         
-      *array for highest sales
-       01 ws-highest OCCURS 102 times indexed by ws-vt-index.
-           05 ws-highest-store-num         pic xx.
-           05 ws-highest-amt-store         pic 9(5)v99.
-       
-      *variables to find the highest amount for given store number
+      *store and amount of the highest transaction seen so far,
+      *updated as each record is read
        01 ws-highest-str-num               pic xx
            value spaces.
        01 ws-highest-trans-amt             pic 9(5)v99
@@ -314,9 +443,6 @@
        01 ws-total-db-count                pic 999
            value 0.
 
-       01 ws-new-line-cnt                  pic 999
-           value 0.
-       
       *variables for percent value
        01 ws-cr-perc                       pic 99v999
            value 0.
@@ -327,22 +453,60 @@
        01 ws-db-perc                       pic 99v999  
            value 0.
 
+      *common operations log line, shared layout with the other
+      *four programs
+       copy "AUDITLOG.cpy".
+
+      *file status for the common operations log - used only to
+      *tell a missing file (first run, nothing to extend) apart
+      *from a real open error
+       01 ws-audit-file-status              pic xx
+           value spaces.
+
+      *table of valid store numbers, shared with Program01_Edit and
+      *Program02_DataSplitCount
+       copy "STORELST.cpy".
+
+      *per-store running totals for S&L transactions, one entry per
+      *store in the table
+       01 ws-store-sl-totals.
+           05 ws-store-sl-count             pic 999
+               occurs 7 times value 0.
+           05 ws-store-sl-amt               pic 9(5)v99
+               occurs 7 times value 0.
+           05 ws-store-sl-tax               pic 9(5)v99
+               occurs 7 times value 0.
+
+      *index into the store table for the current record
+       01 ws-cur-store-idx                 pic 99
+           value 0.
+
+      *tax rate that applies to the current record - the current
+      *store's rate, or the fallback constant if the store isn't
+      *in the table
+       01 ws-cur-tax-rate                  pic 9v99
+           value 0.13.
+
       *constants for lines per page, rate and rate multiplier
        77 ws-lines-per-page                pic 999
            value 20.
 
+      *fallback tax rate for a store not found in the table
        77 ws-const-tax-rate                pic 9v99
            value 0.13.
 
        77 ws-rate-multiplier               pic 999
            value 100.
 
-       77 ws-array-size                    pic 999 
-           value 102.
-
        procedure division.
            open input input-file
-                output output-file.
+                output output-file, recon-file, csv-file.
+           open extend audit-file.
+           if ws-audit-file-status not = '00'
+               open output audit-file
+           end-if.
+
+           write csv-line                  from ws-csv-header-line.
 
           read input-file
                at end move "y"             to ws-eof.
@@ -367,19 +531,6 @@
       *totals and percentage lines
            perform 500-report-footer-details.
 
-           perform varying ws-new-line-cnt from 1 by 1 
-               until ws-new-line-cnt = ws-array-size
-
-      *loop through the array
-               if ws-highest-trans-amt <
-                   ws-highest-amt-store (ws-new-line-cnt) then
-                    move ws-highest-amt-store (ws-new-line-cnt)
-                                           to ws-highest-trans-amt
-                    move ws-highest-store-num (ws-new-line-cnt)
-                                           to ws-highest-str-num
-                end-if
-           end-perform.
-
            move ws-highest-str-num         to ws-hts-str-01.
 
            write output-line               from
@@ -388,7 +539,22 @@
            write output-line               from
                                            ws-highest-trans-str-line-2.
 
-           close input-file output-file.
+      *drop this program's own S&L total into a small file the
+      *net-sales reconciliation program reads back
+           move ws-total-trans-amt         to recon-line.
+           write recon-line.
+
+      *drop this run's summary onto the common operations log
+           accept ws-aud-date              from date.
+           accept ws-aud-time              from time.
+           move "Program03_Type_SL_Proc"   to ws-aud-program.
+           move ws-total-records           to ws-aud-in.
+           move ws-total-records           to ws-aud-out.
+           move 0                          to ws-aud-rejected.
+           write audit-line                from ws-audit-line.
+
+           close input-file output-file, recon-file, csv-file,
+                 audit-file.
            goback.
 
       *main processing records     
@@ -405,12 +571,24 @@
            move il-store-num               to ws-ol-str-num.
            move il-sku-code                to ws-ol-sku-code.
 
+      *per-store running totals and tax rate for this S&L transaction
+           perform 080-find-store-idx.
+           move ws-const-tax-rate          to ws-cur-tax-rate.
+           if ws-cur-store-idx > 0
+               add 1                       to
+                   ws-store-sl-count (ws-cur-store-idx)
+               add il-trans-amount         to
+                   ws-store-sl-amt (ws-cur-store-idx)
+               move ws-store-tax-rate (ws-cur-store-idx)
+                                           to ws-cur-tax-rate
+           end-if.
+
       *if the code is "S" then add to the add specifics
            if (il-trans-code = 'S') then
                add 1                       to ws-total-s-records
                add il-trans-amount         to ws-total-s-trans-amt
                compute ws-tax-owed rounded =
-                   il-trans-amount * ws-const-tax-rate
+                   il-trans-amount * ws-cur-tax-rate
                move ws-tax-owed            to ws-ol-tax-owed
                add ws-tax-owed             to ws-total-s-tax-owing
       *else "L"
@@ -418,11 +596,16 @@
                add il-trans-amount         to ws-total-l-trans-amt
                add 1                       to ws-total-l-records
                compute ws-tax-owed rounded =
-                   il-trans-amount * ws-const-tax-rate
+                   il-trans-amount * ws-cur-tax-rate
                move ws-tax-owed            to ws-ol-tax-owed
                add ws-tax-owed             to ws-total-l-tax-owing
            end-if.
 
+           if ws-cur-store-idx > 0
+               add ws-tax-owed             to
+                   ws-store-sl-tax (ws-cur-store-idx)
+           end-if.
+
       *calculate total values        
            compute ws-total-tax-owing =
                ws-total-l-tax-owing + ws-total-s-tax-owing.
@@ -430,13 +613,23 @@
                ws-total-l-trans-amt + ws-total-s-trans-amt.
            perform 200-pay-type-calc
 
-           set ws-vt-index up by 1
-           move il-trans-amount            to
-               ws-highest-amt-store (ws-vt-index).
-           move il-store-num               to
-               ws-highest-store-num (ws-vt-index).
+           if il-trans-amount > ws-highest-trans-amt
+               move il-trans-amount         to ws-highest-trans-amt
+               move il-store-num            to ws-highest-str-num
+           end-if.
+
            write output-line               from ws-output-detail-line.
 
+      *same detail line, plain comma-delimited for the CSV extract
+           move il-trans-code              to ws-cl-trans-code.
+           move il-trans-amount            to ws-cl-trans-amt.
+           move il-pay-type                to ws-cl-pay-type.
+           move il-store-num               to ws-cl-str-num.
+           move il-invoice-num             to ws-cl-inv-num.
+           move il-sku-code                to ws-cl-sku-code.
+           move ws-tax-owed                to ws-cl-tax-owed.
+           write csv-line                  from ws-csv-detail-line.
+
            read input-file
                    at end move "y"         to ws-eof.
 
@@ -456,7 +649,18 @@
            write output-line               from ws-report-headings-2.
            write output-line               from ws-underlines.
 
-      *different pay type   
+      *looks up the current record's store-num in the store table,
+      *leaving ws-cur-store-idx 0 when the store isn't recognized
+       080-find-store-idx.
+           move 0                          to ws-cur-store-idx
+           perform varying ws-store-idx from 1 by 1
+               until ws-store-idx > ws-store-list-count
+               if il-store-num = ws-store-code (ws-store-idx)
+                   move ws-store-idx       to ws-cur-store-idx
+               end-if
+           end-perform.
+
+      *different pay type
        200-pay-type-calc.
            if (il-pay-type = 'CA')
                add 1                       to ws-total-ca-count
@@ -509,4 +713,20 @@
                after advancing 1 line.
            write output-line               from ws-perc-line-ca.
            write output-line               from ws-perc-line-db.
+
+      *per-store subtotal section, one line per store in the table
+           write output-line               from spaces.
+           perform varying ws-store-idx from 1 by 1
+               until ws-store-idx > ws-store-list-count
+               move ws-store-code (ws-store-idx)
+                                           to ws-sts-store-num
+               move ws-store-sl-count (ws-store-idx)
+                                           to ws-sts-store-count
+               move ws-store-sl-amt (ws-store-idx)
+                                           to ws-sts-store-amt
+               move ws-store-sl-tax (ws-store-idx)
+                                           to ws-sts-store-tax
+               move ws-store-subtotal-line to output-line
+               write output-line
+           end-perform.
        end program Program03_Type_SL_Processing.

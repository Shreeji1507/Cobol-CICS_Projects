@@ -0,0 +1,316 @@
+       identification division.
+       program-id. Program05_SKU_Summary.
+       author. Ryan Beckett, Mathew Kosterzewa, Shreeji Patel.
+       Date-Written. 20-Apr-2018.
+      *Purpose     : This file is created for the purpose of the group
+      *              project in MAFD-4202.
+      *Description : This file totals sales and return activity by
+      *              SKU code across project1S&L.out and
+      *              project1Return.out and prints a per-SKU summary
+      *              report, including each SKU's return rate.
+
+       environment division.
+
+       input-output section.
+       file-control.
+      * both input files and the output file are configured
+           select sales-file  assign       to
+                                     "../../../data/project1S&L.out"
+               organization is line sequential.
+
+           select ret-file    assign       to
+                                   "../../../data/project1Return.out"
+               organization is line sequential.
+
+           select output-file assign       to
+                                 "../../../data/project1SKU-Report.out"
+               organization is line sequential.
+
+       data division.
+       file section.
+
+      *input record layout shared by both the sales and returns
+      *extracts - only the SKU code and amount are used here
+       fd sales-file
+           data record is sales-line
+               record contains 36 characters.
+       01 sales-line.
+           05 sl-trans-code                pic x.
+           05 sl-trans-amount              pic 9(5)v99.
+           05 sl-pay-type                  pic xx.
+           05 sl-store-num                 pic xx.
+           05 sl-invoice-num               pic x(9).
+           05 sl-sku-code                  pic x(15).
+
+       fd ret-file
+           data record is ret-line
+               record contains 36 characters.
+       01 ret-line.
+           05 rl-trans-code                pic x.
+           05 rl-trans-amount              pic 9(5)v99.
+           05 rl-pay-type                  pic xx.
+           05 rl-store-num                 pic xx.
+           05 rl-invoice-num               pic x(9).
+           05 rl-sku-code                  pic x(15).
+
+      *output record
+       fd output-file
+           data record is output-line
+               record contains 100 characters.
+       01 output-line                      pic x(100)
+           value spaces.
+
+       working-storage section.
+
+      *report header
+       01 ws-report-header.
+           05 filler                       pic x(2)
+               value spaces.
+           05 ws-date                      pic 99/99/99
+               value 0.
+           05 filler                       pic x(4)
+               value spaces.
+           05 ws-time                      pic 99b99b99b99
+               value 0.
+           05 filler                       pic x(8)
+               value spaces.
+           05 filler                       pic x(33)
+               value "SKU SALES SUMMARY REPORT".
+
+      *column headings
+       01 ws-report-headings-1.
+           05 filler                       pic x(1)
+               value spaces.
+           05 filler                       pic x(17)
+               value "SKU".
+           05 filler                       pic x(10)
+               value "SALES".
+           05 filler                       pic x(15)
+               value "SALES".
+           05 filler                       pic x(11)
+               value "RETURN".
+           05 filler                       pic x(15)
+               value "RETURN".
+           05 filler                       pic x(10)
+               value "RETURN".
+
+       01 ws-report-headings-2.
+           05 filler                       pic x(1)
+               value spaces.
+           05 filler                       pic x(17)
+               value "CODE".
+           05 filler                       pic x(10)
+               value "COUNT".
+           05 filler                       pic x(15)
+               value "AMOUNT".
+           05 filler                       pic x(11)
+               value "COUNT".
+           05 filler                       pic x(15)
+               value "AMOUNT".
+           05 filler                       pic x(10)
+               value "RATE".
+
+      *underlines
+       01 ws-underlines.
+           05 filler                       pic x(1)
+               value spaces.
+           05 filler                       pic x(17)
+               value "----".
+           05 filler                       pic x(10)
+               value "-----".
+           05 filler                       pic x(15)
+               value "-------".
+           05 filler                       pic x(11)
+               value "-----".
+           05 filler                       pic x(15)
+               value "-------".
+           05 filler                       pic x(10)
+               value "------".
+
+      *SKU detail line - one per distinct SKU code seen
+       01 ws-sku-detail-line.
+           05 filler                       pic x
+               value spaces.
+           05 ws-dl-sku-code                pic x(17)
+               value spaces.
+           05 ws-dl-sales-count             pic zz9
+               value 0.
+           05 filler                       pic x(5)
+               value spaces.
+           05 ws-dl-sales-amt               pic $$$,$$9.99
+               value 0.
+           05 filler                       pic x(3)
+               value spaces.
+           05 ws-dl-ret-count               pic zz9
+               value 0.
+           05 filler                       pic x(5)
+               value spaces.
+           05 ws-dl-ret-amt                 pic $$$,$$9.99
+               value 0.
+           05 filler                       pic x(3)
+               value spaces.
+           05 ws-dl-ret-rate                pic zz9.99
+               value 0.
+           05 filler                        pic x
+               value "%".
+
+      *totals line
+       01 ws-total-line.
+           05 filler                       pic x
+               value spaces.
+           05 filler                       pic x(26)
+               value "TOTAL DISTINCT SKUS =".
+           05 ws-tl-sku-count               pic zz9
+               value 0.
+
+      *per-SKU running totals, grown as new SKU codes are seen -
+      *there is no master SKU list to size this table against, so
+      *it is sized generously rather than pinned to an exact count
+       01 ws-sku-table.
+           05 ws-sku-entry                 occurs 500 times
+               indexed by ws-sku-idx.
+               10 ws-sku-code-tab          pic x(15)
+                   value spaces.
+               10 ws-sku-sales-count-tab   pic 999
+                   value 0.
+               10 ws-sku-sales-amt-tab     pic 9(6)v99
+                   value 0.
+               10 ws-sku-ret-count-tab     pic 999
+                   value 0.
+               10 ws-sku-ret-amt-tab       pic 9(6)v99
+                   value 0.
+
+      *number of distinct SKU codes seen so far
+       01 ws-sku-count                     pic 999
+           value 0.
+
+      *index into ws-sku-table for the current record, 0 when not
+      *found (and not yet added)
+       01 ws-cur-sku-idx                   pic 999
+           value 0.
+
+      *SKU code passed in to 900-find-or-add-sku
+       01 ws-sku-code-parm                 pic x(15)
+           value spaces.
+
+       01 ws-sales-eof                     pic x
+           value 'n'.
+       01 ws-ret-eof                       pic x
+           value 'n'.
+
+       01 ws-rate-multiplier               pic 999
+           value 100.
+
+       procedure division.
+           open input sales-file ret-file
+                output output-file.
+
+           accept ws-date                  from date.
+           accept ws-time                  from time.
+
+           read sales-file
+               at end move 'y'             to ws-sales-eof.
+           perform 100-process-sale until ws-sales-eof = 'y'.
+
+           read ret-file
+               at end move 'y'             to ws-ret-eof.
+           perform 200-process-return until ws-ret-eof = 'y'.
+
+           perform 300-report-heading.
+           perform 400-print-sku-lines.
+           perform 500-print-total.
+
+           close sales-file ret-file output-file.
+           goback.
+
+      *accumulate one sales-file record into the SKU table
+       100-process-sale.
+           move sl-sku-code                to ws-sku-code-parm.
+           perform 900-find-or-add-sku.
+           if ws-cur-sku-idx > 0
+               add 1                       to
+                   ws-sku-sales-count-tab (ws-cur-sku-idx)
+               add sl-trans-amount         to
+                   ws-sku-sales-amt-tab (ws-cur-sku-idx)
+           end-if.
+
+           read sales-file
+               at end move 'y'             to ws-sales-eof.
+
+      *accumulate one returns-file record into the SKU table
+       200-process-return.
+           move rl-sku-code                to ws-sku-code-parm.
+           perform 900-find-or-add-sku.
+           if ws-cur-sku-idx > 0
+               add 1                       to
+                   ws-sku-ret-count-tab (ws-cur-sku-idx)
+               add rl-trans-amount         to
+                   ws-sku-ret-amt-tab (ws-cur-sku-idx)
+           end-if.
+
+           read ret-file
+               at end move 'y'             to ws-ret-eof.
+
+      *report heading - single page, no paging needed for a summary
+       300-report-heading.
+           write output-line               from spaces.
+           write output-line               from spaces.
+           write output-line               from ws-report-header.
+           write output-line               from spaces.
+           write output-line               from spaces.
+           write output-line               from ws-report-headings-1.
+           write output-line               from ws-report-headings-2.
+           write output-line               from ws-underlines.
+
+      *one line per distinct SKU code, in the order first seen
+       400-print-sku-lines.
+           perform varying ws-sku-idx from 1 by 1
+               until ws-sku-idx > ws-sku-count
+               move ws-sku-code-tab (ws-sku-idx)
+                                           to ws-dl-sku-code
+               move ws-sku-sales-count-tab (ws-sku-idx)
+                                           to ws-dl-sales-count
+               move ws-sku-sales-amt-tab (ws-sku-idx)
+                                           to ws-dl-sales-amt
+               move ws-sku-ret-count-tab (ws-sku-idx)
+                                           to ws-dl-ret-count
+               move ws-sku-ret-amt-tab (ws-sku-idx)
+                                           to ws-dl-ret-amt
+               if ws-sku-sales-count-tab (ws-sku-idx) not = 0
+                   compute ws-dl-ret-rate rounded =
+                       (ws-sku-ret-count-tab (ws-sku-idx) /
+                           ws-sku-sales-count-tab (ws-sku-idx)) *
+                               ws-rate-multiplier
+               else
+                   move 0                  to ws-dl-ret-rate
+               end-if
+               move ws-sku-detail-line     to output-line
+               write output-line
+           end-perform.
+
+      *distinct-SKU count
+       500-print-total.
+           move ws-sku-count               to ws-tl-sku-count.
+           write output-line               from spaces.
+           write output-line               from ws-total-line.
+
+      *looks up a SKU code in the table, adding a new entry when it
+      *hasn't been seen before; leaves ws-cur-sku-idx 0 only when the
+      *table is already full and the code is new
+       900-find-or-add-sku.
+           move 0                          to ws-cur-sku-idx
+           perform varying ws-sku-idx from 1 by 1
+               until ws-sku-idx > ws-sku-count
+               if ws-sku-code-tab (ws-sku-idx) = ws-sku-code-parm
+                   move ws-sku-idx         to ws-cur-sku-idx
+               end-if
+           end-perform.
+
+           if ws-cur-sku-idx = 0 and ws-sku-count < 500
+               add 1                       to ws-sku-count
+               move ws-sku-code-parm       to
+                   ws-sku-code-tab (ws-sku-count)
+               move ws-sku-count           to ws-cur-sku-idx
+           end-if.
+
+       end program Program05_SKU_Summary.

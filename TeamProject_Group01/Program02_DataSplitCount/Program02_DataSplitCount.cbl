@@ -3,415 +3,726 @@
        author. Ryan Beckett, Mathew Kostrzewa, Shreeji Patel.
        Date-Written. 09-Apr-2018.
       *
-	   environment division.
-	   configuration section.
-	   input-output section.
-	   file-control.
-	  *
-	   select valid-file assign            to
+      *Modifications:
+      *  09-Apr-2018  Original.
+      *  -            Recognize 'V' (void) transactions end to end
+      *               and total them on the control report.
+      *  -            Break out return transactions by payment type
+      *               on the control report.
+      *  -            Keep project1Control.out as a running history,
+      *               one dated run per batch, instead of
+      *               overwriting it on every run.
+      *  -            Balance this program's valid-record in-count
+      *               against Program01's out-count and flag it on
+      *               the control report if they don't tie out.
+      *  -            Carry the return-reason code and original
+      *               invoice number through onto project1Return.out.
+      *  -            Drop this program's own S&L/return totals into
+      *               project1ReconControl.out for the net-sales
+      *               reconciliation report to check against.
+      *  -            Recognize 'X' (exchange) transactions end to
+      *               end and total them on the control report,
+      *               separately from sales and returns.
+      *  -            Drop a summary line onto the common
+      *               operations log shared with the other
+      *               programs on every run.
+       environment division.
+       configuration section.
+       input-output section.
+       file-control.
+      *
+           select valid-file assign            to
                                       "../../../data/project1Valid.out"
-	           organization is line sequential.
-	   select sales-file assign            to
+               organization is line sequential.
+           select sales-file assign            to
                                        "../../../data/project1S&L.out"
-		       organization is line sequential.
-	   select ret-file assign              to
+               organization is line sequential.
+           select ret-file assign              to
                                     "../../../data/project1Return.out"
-		       organization is line sequential.
-	   select con-file assign              to
+               organization is line sequential.
+      *kept as a running history rather than overwritten each run -
+      *file status lets us tell "first run, nothing to extend" apart
+      *from a real open error
+           select con-file assign              to
                                    "../../../data/project1Control.out"
-		       organization is line sequential.
+               organization is line sequential
+               file status is ws-con-file-status.
+      *Program01's out-count, read back to balance against this
+      *program's own in-count - file status lets us tell a missing
+      *file apart from a real open error
+           select balance-file assign          to
+                                "../../../data/project1Balance.out"
+               organization is line sequential
+               file status is ws-bal-file-status.
+      *this program's own view of the S&L and return totals, read
+      *back by the net-sales reconciliation program
+           select recon-file assign            to
+                           "../../../data/project1ReconControl.out"
+               organization is line sequential.
+      *common operations log shared by all five programs - file
+      *status lets us tell "first run, nothing to extend" apart
+      *from a real open error
+           select audit-file assign            to
+                                   "../../../data/audit.log"
+               organization is line sequential
+               file status is ws-audit-file-status.
       *
        data division.
-	   file section.
+       file section.
       *
-       fd valid-file 
+       fd valid-file
            data record is input-line
-               record contains 37 characters.
+               record contains 47 characters.
       *
+      *il-return-reason and il-orig-invoice-num are only populated
+      *on return ('R') records; blank otherwise
        01 input-line.
            05 il-trans-code                pic x.
            05 il-trans-amount              pic 9(5)v99.
            05 il-pay-type                  pic xx.
            05 il-store-num                 pic xx.
            05 il-invoice-num               pic x(9).
-           05 il-sku-code                  pic x(15). 
+           05 il-sku-code                  pic x(15).
+           05 il-return-reason             pic xx.
+           05 il-orig-invoice-num          pic x(9).
       *
-	   fd sales-file
-	       data record is output-sline.
+       fd sales-file
+           data record is output-sline.
       *
-	   01 output-sline.
-           05 filler                       pic x(37)
-	           value spaces.
+       01 output-sline.
+           05 filler                       pic x(48)
+               value spaces.
       *
-	   fd ret-file
-	       data record is output-rline.
+       fd ret-file
+           data record is output-rline.
       *
-	   01 output-rline.
-           05 filler                       pic x(37)
-	           value spaces.
+       01 output-rline.
+           05 filler                       pic x(48)
+               value spaces.
       *
-	   fd con-file
-	       data record is output-cline.
+       fd con-file
+           data record is output-cline.
       *
-	   01 output-cline.
+       01 output-cline.
            05 filler                       pic x(80)
-	           value spaces.
+               value spaces.
+      *
+      *widened to 5 digits to match Program01_Edit's balance-file
+      *record, so a 10,000+ record run doesn't truncate on the way in
+       fd balance-file
+           data record is balance-line
+               record contains 5 characters.
+       01 balance-line                     pic x(5)
+           value spaces.
+      *
+      *this program's own S&L and return totals, for the net-sales
+      *reconciliation report to check against Program03 and 04
+       fd recon-file
+           data record is recon-line
+               record contains 16 characters.
+       01 recon-line.
+           05 rl-amt-sl                    pic 9(6)v99.
+           05 rl-amt-ret                   pic 9(6)v99.
+      *
+      *common operations log record
+       fd audit-file
+           data record is audit-line
+               record contains 84 characters.
+       01 audit-line                       pic x(84)
+           value spaces.
       *
        working-storage section.
-	  *
-	   01 ws-rpt-ln1.
-	       05 filler                       pic x(37)
-		       value "Total number of S&L entries:        ".
-		   05 ws-rpt-cnt-sl                pic 999
-		       value 0.
-      *
-	   01 ws-rpt-ln2.
-		   05 filler                       pic x(30)
-		       value "Total S&L amount:            ".
-		   05 ws-rpt-amt-sl                pic $$$,$$9.99
-		       value 0.
-      *
-	   01 ws-rpt-ln3.
-	       05 filler                       pic x(38)
-		       value "Total number of S entries:           ".
-		   05 ws-rpt-cnt-s                 pic 99
-		       value 0.
-      *
-	   01 ws-rpt-ln4.
-	       05 filler                       pic x(30)
-		       value "Total S amount:              ".
-		   05 ws-rpt-amt-s                 pic $$$,$$9.99
-		       value 0.
-      *
-	   01 ws-rpt-ln5.
-	       05 filler                       pic x(38)
-		       value "Total number of L entries:           ".
-		   05 ws-rpt-cnt-l                 pic 99
-		       value 0.
-      *
-	   01 ws-rpt-ln6.
-	       05 filler                       pic x(30)
-		       value "Total L amount:              ".
-		   05 ws-rpt-amt-l                 pic $$$,$$9.99
-		       value 0.
-      *
-	   01 ws-rpt-ln7.
-	       05 filler                       pic x(30)
-		       value "Total transactions store 01: ".
-		   05 ws-rpt-tot-st1               pic $$$,$$9.99
-		       value 0.
-      *
-	   01 ws-rpt-ln8.
-	       05 filler                       pic x(30)
-		       value "Total transactions store 02: ".
-		   05 ws-rpt-tot-st2               pic $$$,$$9.99
-		       value 0.
-      *
-	   01 ws-rpt-ln9.
-	       05 filler                       pic x(30)
-		       value "Total transactions store 03: ".
-		   05 ws-rpt-tot-st3               pic $$$,$$9.99
-		       value 0.
-      *
-	   01 ws-rpt-ln10.
-	       05 filler                       pic x(30)
-		       value "Total transactions store 04: ".
-		   05 ws-rpt-tot-st4               pic $$$,$$9.99
-		       value 0.
-      *
-	   01 ws-rpt-ln11.
-	       05 filler                       pic x(35)
-		       value "Payments Cash:                   %".
-		   05 ws-rpt-pmt-ca                pic 99.99
-		       value 0.
-      *
-	   01 ws-rpt-ln12.
-	       05 filler                       pic x(35)
-		       value "Payments Credit:                 %".
-		   05 ws-rpt-pmt-cr                pic 99.99
-		       value 0.
-      *
-	   01 ws-rpt-ln13.
-	       05 filler                       pic x(35)
-		       value "Payments Debit:                  %".
-		   05 ws-rpt-pmt-db                pic 99.99
-		       value 0.
-      *
-	   01 ws-rpt-ln14.
-	       05 filler                       pic x(38)
-		       value "Total Returns:                       ".
-		   05 ws-rpt-cnt-ret               pic 99
-		       value 0.
-      *
-	   01 ws-rpt-ln15.
-	       05 filler                       pic x(30)
-		       value "Total Returns Amount:        ".
-		   05 ws-rpt-amt-ret               pic $$$,$$9.99
-		       value 0.
-      *
-	   01 ws-rpt-ln16.
-	       05 filler                       pic x(30)
-		       value "Return Amount Store 01:      ".
-		   05 ws-rpt-amt-st1               pic $$$,$$9.99
-		       value 0.
-      *
-	   01 ws-rpt-ln17.
-	       05 filler                       pic x(30)
-		       value "Return Amount Store 02:      ".
-		   05 ws-rpt-amt-st2               pic $$$,$$9.99
-		       value 0.
-      *
-	   01 ws-rpt-ln18.
-	       05 filler                       pic x(30)
-		       value "Return Amount Store 03:      ".
-		   05 ws-rpt-amt-st3               pic $$$,$$9.99
-		       value 0.
-      *
-	   01 ws-rpt-ln19.
-	       05 filler                       pic x(30)
-		       value "Return Amount Store 07:      ".
-		   05 ws-rpt-amt-st4               pic $$$,$$9.99
-		       value 0.
-      *
-	   01 ws-rpt-ln20.
-	       05 filler                       pic x(29)
-		       value "Grand Total:                ".
-		   05 ws-rpt-gr-tot                pic $$$$,$$9.99
-		       value 0.
-      *
-	   77 ws-rate-multiplier               pic 999
+      *
+      *project1Control.out is kept as a running history - these two
+      *lines bracket each run's section so one run can be told
+      *apart from the next
+       01 ws-batch-divider.
+           05 filler                       pic x(40)
+               value "========================================".
+           05 filler                       pic x(40)
+               value "========================================".
+      *
+       01 ws-batch-header.
+           05 filler                       pic x(10)
+               value "Run Date: ".
+           05 ws-batch-date                pic 99/99/99
+               value spaces.
+           05 filler                       pic x(5)
+               value spaces.
+           05 filler                       pic x(10)
+               value "Run Time: ".
+           05 ws-batch-time                pic 99b99b99b99
+               value spaces.
+      *
+       01 ws-rpt-ln1.
+           05 filler                       pic x(37)
+               value "Total number of S&L entries:        ".
+           05 ws-rpt-cnt-sl                pic 999
+               value 0.
+      *
+       01 ws-rpt-ln2.
+           05 filler                       pic x(30)
+               value "Total S&L amount:            ".
+           05 ws-rpt-amt-sl                pic $$$,$$9.99
+               value 0.
+      *
+       01 ws-rpt-ln3.
+           05 filler                       pic x(38)
+               value "Total number of S entries:           ".
+           05 ws-rpt-cnt-s                 pic 99
+               value 0.
+      *
+       01 ws-rpt-ln4.
+           05 filler                       pic x(30)
+               value "Total S amount:              ".
+           05 ws-rpt-amt-s                 pic $$$,$$9.99
+               value 0.
+      *
+       01 ws-rpt-ln5.
+           05 filler                       pic x(38)
+               value "Total number of L entries:           ".
+           05 ws-rpt-cnt-l                 pic 99
+               value 0.
+      *
+       01 ws-rpt-ln6.
+           05 filler                       pic x(30)
+               value "Total L amount:              ".
+           05 ws-rpt-amt-l                 pic $$$,$$9.99
+               value 0.
+      *
+      *one reusable line, printed once per store in the table so a
+      *new store only needs adding to STORELST.cpy, not here
+       01 ws-rpt-store-line.
+           05 filler                       pic x(25)
+               value "Total transactions store ".
+           05 ws-rpts-store-num            pic xx
+               value spaces.
+           05 filler                       pic x(2)
+               value ": ".
+           05 ws-rpts-store-amt            pic $$$,$$9.99
+               value 0.
+      *
+       01 ws-rpt-ln11.
+           05 filler                       pic x(35)
+               value "Payments Cash:                   %".
+           05 ws-rpt-pmt-ca                pic 99.99
+               value 0.
+      *
+       01 ws-rpt-ln12.
+           05 filler                       pic x(35)
+               value "Payments Credit:                 %".
+           05 ws-rpt-pmt-cr                pic 99.99
+               value 0.
+      *
+       01 ws-rpt-ln13.
+           05 filler                       pic x(35)
+               value "Payments Debit:                  %".
+           05 ws-rpt-pmt-db                pic 99.99
+               value 0.
+      *
+       01 ws-rpt-ln14.
+           05 filler                       pic x(38)
+               value "Total Returns:                       ".
+           05 ws-rpt-cnt-ret               pic 99
+               value 0.
+      *
+       01 ws-rpt-ln15.
+           05 filler                       pic x(30)
+               value "Total Returns Amount:        ".
+           05 ws-rpt-amt-ret               pic $$$,$$9.99
+               value 0.
+      *
+      *return transactions broken out by payment type
+       01 ws-rpt-ln16.
+           05 filler                       pic x(35)
+               value "Return Payments Cash:            %".
+           05 ws-rpt-ret-pmt-ca            pic 99.99
+               value 0.
+      *
+       01 ws-rpt-ln17.
+           05 filler                       pic x(35)
+               value "Return Payments Credit:          %".
+           05 ws-rpt-ret-pmt-cr            pic 99.99
+               value 0.
+      *
+       01 ws-rpt-ln18.
+           05 filler                       pic x(35)
+               value "Return Payments Debit:           %".
+           05 ws-rpt-ret-pmt-db            pic 99.99
+               value 0.
+      *
+      *one reusable line, printed once per store in the table
+       01 ws-rpt-ret-store-line.
+           05 filler                       pic x(20)
+               value "Return Amount Store ".
+           05 ws-rprs-store-num            pic xx
+               value spaces.
+           05 filler                       pic x(2)
+               value ": ".
+           05 ws-rprs-store-amt            pic $$$,$$9.99
+               value 0.
+      *
+       01 ws-rpt-ln20.
+           05 filler                       pic x(29)
+               value "Grand Total:                ".
+           05 ws-rpt-gr-tot                pic $$$$,$$9.99
+               value 0.
+      *
+      *in/out balancing check against Program01's out-count
+       01 ws-rpt-ln23.
+           05 filler                       pic x(38)
+               value "Valid Records In (Program02):        ".
+           05 ws-rpt-cnt-valid-in          pic 9(5)
+               value 0.
+      *
+       01 ws-rpt-ln24.
+           05 filler                       pic x(38)
+               value "Valid Records Out (Program01):       ".
+           05 ws-rpt-cnt-valid-out         pic 9(5)
+               value 0.
+      *
+       01 ws-rpt-ln25.
+           05 filler                       pic x(16)
+               value "Balance Status: ".
+           05 ws-rpt-balance-status        pic x(19)
+               value spaces.
+      *
+      *void transactions - report lines 21/22
+       01 ws-rpt-ln21.
+           05 filler                       pic x(38)
+               value "Total number of V entries:           ".
+           05 ws-rpt-cnt-v                 pic 99
+               value 0.
+      *
+       01 ws-rpt-ln22.
+           05 filler                       pic x(30)
+               value "Total V amount:              ".
+           05 ws-rpt-amt-v                 pic $$$,$$9.99
+               value 0.
+      *
+      *exchange transactions - report lines 26/27
+       01 ws-rpt-ln26.
+           05 filler                       pic x(38)
+               value "Total number of X entries:           ".
+           05 ws-rpt-cnt-x                 pic 99
+               value 0.
+      *
+       01 ws-rpt-ln27.
+           05 filler                       pic x(30)
+               value "Total X amount:              ".
+           05 ws-rpt-amt-x                 pic $$$,$$9.99
+               value 0.
+      *
+       77 ws-rate-multiplier               pic 999
            value 100.
-	   01 ws-eof                           pic x
-	       value 'n'.
-	   01 ws-cnt-s                         pic 999
-	       value 0.
-	   01 ws-tot-s                         pic 9(6)v99
-	       value 0.
-	   01 ws-cnt-l                         pic 99
-	       value 0.
-	   01 ws-tot-l                         pic 9(6)v99
-	       value 0.
-	   01 ws-cnt-r                         pic 99
-	       value 0.
-	   01 ws-tot-r                         pic 9(6)v99
-	       value 0.
-	   01 ws-tot-st-1                      pic 9(6)v99
-	       value 0.
-	   01 ws-tot-st-2                      pic 9(6)v99
-	       value 0.
-	   01 ws-tot-st-3                      pic 9(6)v99
-	       value 0.
-	   01 ws-tot-st-4                      pic 9(6)v99
-	       value 0.
-	   01 ws-cnt-ca                        pic 99
-	       value 0.
-	   01 ws-cnt-cr                        pic 99
-	       value 0.
-	   01 ws-cnt-db                        pic 99
-	       value 0.
-	   01 ws-totr-st-1                     pic 9(6)v99
-	       value 0.
-	   01 ws-totr-st-2                     pic 9(6)v99
-	       value 0.
-	   01 ws-totr-st-3                     pic 9(6)v99
-	       value 0.
-	   01 ws-totr-st-4                     pic 9(6)v99
-	       value 0.
-	   01 ws-tmp                           pic 9(6)v99
-	       value 0.
-	   01 ws-cnt-all                       pic 999
-	       value 0.
-	   01 ws-ca-perc                       pic 99v999
-	       value 0.
-	   01 ws-cr-perc                       pic 99v999
-	       value 0.
-	   01 ws-db-perc                       pic 99v999
-	       value 0.
-	  *
+       01 ws-eof                           pic x
+           value 'n'.
+       01 ws-cnt-s                         pic 999
+           value 0.
+       01 ws-tot-s                         pic 9(6)v99
+           value 0.
+       01 ws-cnt-l                         pic 99
+           value 0.
+       01 ws-tot-l                         pic 9(6)v99
+           value 0.
+       01 ws-cnt-r                         pic 99
+           value 0.
+       01 ws-tot-r                         pic 9(6)v99
+           value 0.
+       01 ws-cnt-v                         pic 99
+           value 0.
+       01 ws-tot-v                         pic 9(6)v99
+           value 0.
+       01 ws-cnt-x                         pic 99
+           value 0.
+       01 ws-tot-x                         pic 9(6)v99
+           value 0.
+      *common operations log line, shared layout with the other
+      *four programs
+       copy "AUDITLOG.cpy".
+
+      *file status for the common operations log - used only to
+      *tell a missing file (first run, nothing to extend) apart
+      *from a real open error
+       01 ws-audit-file-status              pic xx
+           value spaces.
+
+      *table of valid store numbers, shared with Program01_Edit
+       copy "STORELST.cpy".
+
+      *per-store running totals, one entry per store in the table
+       01 ws-store-totals.
+           05 ws-store-trans-total         pic 9(6)v99
+               occurs 7 times
+               value 0.
+       01 ws-store-ret-totals.
+           05 ws-store-ret-total           pic 9(6)v99
+               occurs 7 times
+               value 0.
+
+      *index into the store table for the current record
+       01 ws-cur-store-idx                 pic 99
+           value 0.
+
+       01 ws-cnt-ca                        pic 99
+           value 0.
+       01 ws-cnt-cr                        pic 99
+           value 0.
+       01 ws-cnt-db                        pic 99
+           value 0.
+       01 ws-tmp                           pic 9(6)v99
+           value 0.
+       01 ws-cnt-all                       pic 999
+           value 0.
+       01 ws-ca-perc                       pic 99v999
+           value 0.
+       01 ws-cr-perc                       pic 99v999
+           value 0.
+       01 ws-db-perc                       pic 99v999
+           value 0.
+      *return transactions, broken out by payment type
+       01 ws-cnt-ret-ca                    pic 99
+           value 0.
+       01 ws-cnt-ret-cr                    pic 99
+           value 0.
+       01 ws-cnt-ret-db                    pic 99
+           value 0.
+       01 ws-ret-ca-perc                   pic 99v999
+           value 0.
+       01 ws-ret-cr-perc                   pic 99v999
+           value 0.
+       01 ws-ret-db-perc                   pic 99v999
+           value 0.
+      *
+      *file status for con-file - used only to tell a missing file
+      *(first run, nothing to extend) apart from a real open error
+       01 ws-con-file-status                pic xx
+           value spaces.
+      *
+      *in/out balancing check against Program01's out-count
+       01 ws-bal-file-status                pic xx
+           value spaces.
+       01 ws-cnt-valid-in                   pic 9(5)
+           value 0.
+       01 ws-cnt-valid-out                  pic 9(5)
+           value 0.
+       01 ws-balance-tied-sw                pic x
+           value 'y'.
+           88 ws-balance-tied           value 'y'.
+       77 ws-balance-ok-msg                 pic x(19)
+           value "BALANCED".
+       77 ws-balance-bad-msg                pic x(19)
+           value "*** DISCREPANCY ***".
       *
        procedure division.
-		   open input valid-file.
-		   open output sales-file, ret-file, con-file.
+           open input valid-file.
+           open output sales-file, ret-file, recon-file.
+           open extend con-file.
+           if ws-con-file-status not = '00'
+               open output con-file
+           end-if.
+           open extend audit-file.
+           if ws-audit-file-status not = '00'
+               open output audit-file
+           end-if.
+           accept ws-batch-date             from date.
+           accept ws-batch-time             from time.
+           move ws-batch-divider            to output-cline.
+           write output-cline.
+           move ws-batch-header             to output-cline.
+           write output-cline.
+           move ws-batch-divider            to output-cline.
+           write output-cline.
            read valid-file at end move 'y' to ws-eof.
       *while loop
-		   perform until ws-eof equals 'y'
-			   perform 000-trans-code
-			   perform 001-store-code
-			   perform 002-pymt-type
-			   read valid-file
+           perform until ws-eof equals 'y'
+               add 1                       to ws-cnt-valid-in
+               perform 000-trans-code
+               perform 001-store-code
+               perform 002-pymt-type
+               read valid-file
                    at end move 'y'         to ws-eof
-		   end-perform.
+           end-perform.
       *write control file
-		   perform 003-prc-totals.
-		   close con-file, ret-file, sales-file, valid-file.
+           perform 004-check-balance.
+           perform 003-prc-totals.
+           perform 005-write-recon.
+           perform 006-write-audit-line.
+           close con-file, ret-file, sales-file, valid-file, recon-file,
+                 audit-file.
            stop run.
       *
-	   000-trans-code.
-		   evaluate il-trans-code
-			   when 'S' perform 100-prc-sale
-			   when 'L' perform 200-prc-layfile
-			   when 'R' perform 300-prc-retfile
-           end-evaluate.
+      *drops this program's own S&L and return totals into a small
+      *file the net-sales reconciliation program reads back, the
+      *same handoff pattern the balance-file check already uses
+       005-write-recon.
+           compute rl-amt-sl = ws-tot-s + ws-tot-l.
+           move ws-tot-r                   to rl-amt-ret.
+           write recon-line.
+      *
+      *drops this run's summary onto the common operations log
+       006-write-audit-line.
+           accept ws-aud-date              from date.
+           accept ws-aud-time              from time.
+           move "Program02_DataSplitCount" to ws-aud-program.
+           move ws-cnt-valid-in            to ws-aud-in.
+           compute ws-aud-out = ws-cnt-s + ws-cnt-l + ws-cnt-r
+                               + ws-cnt-v + ws-cnt-x.
+           move 0                          to ws-aud-rejected.
+           write audit-line                from ws-audit-line.
+      *
+      *reads Program01's out-count back and compares it with this
+      *program's own in-count, for the balance lines on the report
+       004-check-balance.
+           open input balance-file
+           if ws-bal-file-status = '00'
+               read balance-file
+                   at end move 0           to ws-cnt-valid-out
+               end-read
+               move balance-line          to ws-cnt-valid-out
+               close balance-file
+           else
+               move 0                      to ws-cnt-valid-out
+           end-if.
+           if ws-cnt-valid-in = ws-cnt-valid-out
+               move 'y'                    to ws-balance-tied-sw
+           else
+               move 'n'                    to ws-balance-tied-sw
+           end-if.
       *
-	   001-store-code.
-		   evaluate il-store-num
-			   when '01' perform 400-prc-1-store
-			   when '02' perform 500-prc-2-store
-			   when '03' perform 600-prc-3-store
-			   when '07' perform 700-prc-4-store
+       000-trans-code.
+           evaluate il-trans-code
+               when 'S' perform 100-prc-sale
+               when 'L' perform 200-prc-layfile
+               when 'R' perform 300-prc-retfile
+               when 'V' perform 350-prc-voidfile
+               when 'X' perform 360-prc-exchangefile
            end-evaluate.
       *
-	   002-pymt-type.
-		   if not 'R' equals il-trans-code then
-		       evaluate il-pay-type
-			       when 'CA'
+       001-store-code.
+           perform 080-find-store-idx
+           if ws-cur-store-idx > 0
+               add il-trans-amount         to
+                   ws-store-trans-total (ws-cur-store-idx)
+           end-if.
+
+      *looks up the current record's store-num in the store table,
+      *leaving ws-cur-store-idx 0 when the store isn't recognized
+       080-find-store-idx.
+           move 0                          to ws-cur-store-idx
+           perform varying ws-store-idx from 1 by 1
+               until ws-store-idx > ws-store-list-count
+               if il-store-num = ws-store-code (ws-store-idx)
+                   move ws-store-idx       to ws-cur-store-idx
+               end-if
+           end-perform.
+      *
+       002-pymt-type.
+           if il-trans-code not = 'R' and il-trans-code not = 'V'
+               and il-trans-code not = 'X'
+               evaluate il-pay-type
+                   when 'CA'
                        perform 800-prc-cncl
-			       when 'CR' perform 900-prc-cred
-			       when 'DB' perform 1000-prc-deb
+                   when 'CR' perform 900-prc-cred
+                   when 'DB' perform 1000-prc-deb
                end-evaluate
-		   end-if.
+           end-if.
       *
        100-prc-sale.
-		   add 1                           to ws-cnt-s.
-		   add il-trans-amount             to ws-tot-s.
-		   move input-line                 to output-sline.
-		   write output-sline.
+           add 1                           to ws-cnt-s.
+           add il-trans-amount             to ws-tot-s.
+           move input-line                 to output-sline.
+           write output-sline.
       *
        200-prc-layfile.
-		   add 1                           to ws-cnt-l.
-		   add il-trans-amount             to ws-tot-l.
-		   move input-line                 to output-sline.
-		   write output-sline.
+           add 1                           to ws-cnt-l.
+           add il-trans-amount             to ws-tot-l.
+           move input-line                 to output-sline.
+           write output-sline.
       *returns file
-	   300-prc-retfile.
-		   add 1                           to ws-cnt-r.
-		   add il-trans-amount             to ws-tot-r.
-		   evaluate il-store-num
-			   when '01'
-                   add il-trans-amount     to ws-totr-st-1
-			   when '02'
-                   add il-trans-amount     to ws-totr-st-2
-			   when '03'
-                   add il-trans-amount     to ws-totr-st-3
-			   when '07'
-                   add il-trans-amount     to ws-totr-st-4
+       300-prc-retfile.
+           add 1                           to ws-cnt-r.
+           add il-trans-amount             to ws-tot-r.
+           perform 080-find-store-idx
+           if ws-cur-store-idx > 0
+               add il-trans-amount         to
+                   ws-store-ret-total (ws-cur-store-idx)
+           end-if.
+           perform 310-ret-pymt-type.
+           move input-line                 to output-rline.
+           write output-rline.
+      *return transactions broken out by payment type
+       310-ret-pymt-type.
+           evaluate il-pay-type
+               when 'CA' add 1             to ws-cnt-ret-ca
+               when 'CR' add 1             to ws-cnt-ret-cr
+               when 'DB' add 1             to ws-cnt-ret-db
            end-evaluate.
-		   move input-line                 to output-rline.
-		   write output-rline.
-      *
-	   400-prc-1-store.
-		   add il-trans-amount             to ws-tot-st-1.
-	   500-prc-2-store.
-		   add il-trans-amount             to ws-tot-st-2.
-       600-prc-3-store.
-		   add il-trans-amount             to ws-tot-st-3.
-	   700-prc-4-store.
-		   add il-trans-amount             to ws-tot-st-4.
-	   800-prc-cncl.
-		   add 1                           to ws-cnt-ca.
-	   900-prc-cred.
-		   add 1                           to ws-cnt-cr.
+      *void transactions - counted and totaled only, no split file
+       350-prc-voidfile.
+           add 1                           to ws-cnt-v.
+           add il-trans-amount             to ws-tot-v.
+      *exchange transactions - nets to its own bucket instead of
+      *distorting the sale or return totals; counted and totaled
+      *only, no split file
+       360-prc-exchangefile.
+           add 1                           to ws-cnt-x.
+           add il-trans-amount             to ws-tot-x.
+      *
+       800-prc-cncl.
+           add 1                           to ws-cnt-ca.
+       900-prc-cred.
+           add 1                           to ws-cnt-cr.
        1000-prc-deb.
-		   add 1                           to ws-cnt-db.
-	   003-prc-totals.
+           add 1                           to ws-cnt-db.
+       003-prc-totals.
       *
-		   compute ws-tmp = ws-cnt-l + ws-cnt-s.
-		   move ws-tmp                     to ws-rpt-cnt-sl.
-		   move ws-rpt-ln1                 to output-cline.
+           compute ws-tmp = ws-cnt-l + ws-cnt-s.
+           move ws-tmp                     to ws-rpt-cnt-sl.
+           move ws-rpt-ln1                 to output-cline.
            write output-cline.
       *
-		   compute ws-tmp = ws-tot-l + ws-tot-s.
-		   move ws-tmp                     to ws-rpt-amt-sl.
-		   move ws-rpt-ln2                 to output-cline.
-		   write output-cline.
-      *
-		   move ws-cnt-s                   to ws-rpt-cnt-s.
-		   move ws-rpt-ln3                 to output-cline.
-		   write output-cline.
-      *
-		   move ws-tot-s                   to ws-rpt-amt-s.
-		   move ws-rpt-ln4                 to output-cline.
-		   write output-cline.
-	  *
-           move ws-cnt-l                   to ws-rpt-cnt-l.
-		   move ws-rpt-ln5                 to output-cline.
-		   write output-cline.
-      *
-		   move ws-tot-l                   to ws-rpt-amt-l.
-		   move ws-rpt-ln6                 to output-cline.
-		   write output-cline.
+           compute ws-tmp = ws-tot-l + ws-tot-s.
+           move ws-tmp                     to ws-rpt-amt-sl.
+           move ws-rpt-ln2                 to output-cline.
+           write output-cline.
       *
-		   move ws-tot-st-1                to ws-rpt-tot-st1.
-		   move ws-rpt-ln7                 to output-cline.
-		   write output-cline.
+           move ws-cnt-s                   to ws-rpt-cnt-s.
+           move ws-rpt-ln3                 to output-cline.
+           write output-cline.
       *
-		   move ws-tot-st-2                to ws-rpt-tot-st2.
-		   move ws-rpt-ln8                 to output-cline.
-		   write output-cline.
+           move ws-tot-s                   to ws-rpt-amt-s.
+           move ws-rpt-ln4                 to output-cline.
+           write output-cline.
       *
-		   move ws-tot-st-3                to ws-rpt-tot-st3.
-		   move ws-rpt-ln9                 to output-cline.
-		   write output-cline.
+           move ws-cnt-l                   to ws-rpt-cnt-l.
+           move ws-rpt-ln5                 to output-cline.
+           write output-cline.
       *
-		   move ws-tot-st-4                to ws-rpt-tot-st4.
-		   move ws-rpt-ln10                to output-cline.
-		   write output-cline.
+           move ws-tot-l                   to ws-rpt-amt-l.
+           move ws-rpt-ln6                 to output-cline.
+           write output-cline.
       *
-		   compute ws-cnt-all = ws-cnt-l + ws-cnt-s.
-		   if ws-cnt-ca not equal 0 then
-			   compute ws-ca-perc rounded =
+      *one line per store in the table
+           perform varying ws-store-idx from 1 by 1
+               until ws-store-idx > ws-store-list-count
+               move ws-store-code (ws-store-idx)
+                                           to ws-rpts-store-num
+               move ws-store-trans-total (ws-store-idx)
+                                           to ws-rpts-store-amt
+               move ws-rpt-store-line      to output-cline
+               write output-cline
+           end-perform.
+      *
+           compute ws-cnt-all = ws-cnt-l + ws-cnt-s.
+           if ws-cnt-ca not equal 0 then
+               compute ws-ca-perc rounded =
                  (ws-cnt-ca / ws-cnt-all) *
                                    ws-rate-multiplier
-			   move ws-ca-perc             to ws-rpt-pmt-ca
+               move ws-ca-perc             to ws-rpt-pmt-ca
            end-if.
-		   move ws-rpt-ln11                to output-cline.
-		   write output-cline.
+           move ws-rpt-ln11                to output-cline.
+           write output-cline.
       *
-		   if ws-cnt-cr not equal 0 then
-			   compute ws-cr-perc rounded =
+           if ws-cnt-cr not equal 0 then
+               compute ws-cr-perc rounded =
                  (ws-cnt-cr / ws-cnt-all) *
                                    ws-rate-multiplier
-			   move ws-cr-perc             to ws-rpt-pmt-cr
+               move ws-cr-perc             to ws-rpt-pmt-cr
            end-if
-		   move ws-rpt-ln12                to output-cline.
-		   write output-cline.
+           move ws-rpt-ln12                to output-cline.
+           write output-cline.
       *
-		   if ws-cnt-db not equal 0 then
-			   compute ws-db-perc rounded =
+           if ws-cnt-db not equal 0 then
+               compute ws-db-perc rounded =
                  (ws-cnt-db / ws-cnt-all) *
                                    ws-rate-multiplier
                compute ws-rpt-pmt-db rounded = ws-db-perc
            end-if
-		   move ws-rpt-ln13                to output-cline.
-		   write output-cline.
+           move ws-rpt-ln13                to output-cline.
+           write output-cline.
+      *
+           move ws-cnt-r                   to ws-rpt-cnt-ret.
+           move ws-rpt-ln14                to output-cline.
+           write output-cline.
+      *
+           move ws-tot-r                   to ws-rpt-amt-ret.
+           move ws-rpt-ln15                to output-cline.
+           write output-cline.
+      *
+           if ws-cnt-ret-ca not equal 0 then
+               compute ws-ret-ca-perc rounded =
+                 (ws-cnt-ret-ca / ws-cnt-r) *
+                                   ws-rate-multiplier
+               move ws-ret-ca-perc         to ws-rpt-ret-pmt-ca
+           end-if.
+           move ws-rpt-ln16                to output-cline.
+           write output-cline.
+      *
+           if ws-cnt-ret-cr not equal 0 then
+               compute ws-ret-cr-perc rounded =
+                 (ws-cnt-ret-cr / ws-cnt-r) *
+                                   ws-rate-multiplier
+               move ws-ret-cr-perc         to ws-rpt-ret-pmt-cr
+           end-if.
+           move ws-rpt-ln17                to output-cline.
+           write output-cline.
       *
-		   move ws-cnt-r                   to ws-rpt-cnt-ret.
-		   move ws-rpt-ln14                to output-cline.
-		   write output-cline.
+           if ws-cnt-ret-db not equal 0 then
+               compute ws-ret-db-perc rounded =
+                 (ws-cnt-ret-db / ws-cnt-r) *
+                                   ws-rate-multiplier
+               move ws-ret-db-perc         to ws-rpt-ret-pmt-db
+           end-if.
+           move ws-rpt-ln18                to output-cline.
+           write output-cline.
       *
-		   move ws-tot-r                   to ws-rpt-amt-ret.
-		   move ws-rpt-ln15                to output-cline.
-		   write output-cline.
+      *one line per store in the table
+           perform varying ws-store-idx from 1 by 1
+               until ws-store-idx > ws-store-list-count
+               move ws-store-code (ws-store-idx)
+                                           to ws-rprs-store-num
+               move ws-store-ret-total (ws-store-idx)
+                                           to ws-rprs-store-amt
+               move ws-rpt-ret-store-line  to output-cline
+               write output-cline
+           end-perform.
+      *
+           move ws-rpt-amt-sl              to ws-rpt-gr-tot.
+           move ws-rpt-ln20                to output-cline.
+           write output-cline.
       *
-		   move ws-totr-st-1               to ws-rpt-amt-st1.
-		   move ws-rpt-ln16                to output-cline.
-		   write output-cline.
+           move ws-cnt-v                   to ws-rpt-cnt-v.
+           move ws-rpt-ln21                to output-cline.
+           write output-cline.
       *
-		   move ws-totr-st-2               to ws-rpt-amt-st2.
-		   move ws-rpt-ln17                to output-cline.
-		   write output-cline.
+           move ws-tot-v                   to ws-rpt-amt-v.
+           move ws-rpt-ln22                to output-cline.
+           write output-cline.
       *
-		   move ws-totr-st-3               to ws-rpt-amt-st3.
-		   move ws-rpt-ln18                to output-cline.
-		   write output-cline.
+           move ws-cnt-x                   to ws-rpt-cnt-x.
+           move ws-rpt-ln26                to output-cline.
+           write output-cline.
       *
-		   move ws-totr-st-4               to ws-rpt-amt-st4.
-		   move ws-rpt-ln19                to output-cline.
-		   write output-cline.
+           move ws-tot-x                   to ws-rpt-amt-x.
+           move ws-rpt-ln27                to output-cline.
+           write output-cline.
       *
-		   move ws-rpt-amt-sl              to ws-rpt-gr-tot.
-		   move ws-rpt-ln20                to output-cline.
-		   write output-cline.
+      *in/out balancing check against Program01's out-count
+           move ws-cnt-valid-in            to ws-rpt-cnt-valid-in.
+           move ws-rpt-ln23                to output-cline.
+           write output-cline.
+      *
+           move ws-cnt-valid-out           to ws-rpt-cnt-valid-out.
+           move ws-rpt-ln24                to output-cline.
+           write output-cline.
+      *
+           if ws-balance-tied
+               move ws-balance-ok-msg      to ws-rpt-balance-status
+           else
+               move ws-balance-bad-msg     to ws-rpt-balance-status
+           end-if.
+           move ws-rpt-ln25                to output-cline.
+           write output-cline.
       *
        end program Program02_DataSplitCount.
-

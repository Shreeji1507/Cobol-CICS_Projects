@@ -6,9 +6,35 @@
       *              project in MAFD-4202.
       *Description : This program sorts the valid and invalid data
       *              according to the given business rules and prints
-      *              them in different files. It also creates the 
+      *              them in different files. It also creates the
       *              errors report indicating the messages for wrong
       *              fields.
+      *Modifications:
+      *  09-Apr-2018  Original.
+      *  -            Flag duplicate invoice numbers as an edit error.
+      *  -            Checkpoint/restart so an abend partway through
+      *               a run does not force reprocessing records
+      *               already written to the valid/invalid/errors
+      *               files.
+      *  -            Write the valid-record count to a small
+      *               balancing file so Program02 can tie its
+      *               in-count back to what this program put out.
+      *  -            Extend the record layout with a return-reason
+      *               code and the original sale's invoice number,
+      *               carried through on return records.
+      *  -            Check a non-blank SKU code against a master
+      *               SKU list instead of only rejecting blanks.
+      *  -            Accept 'X' as a valid transaction code for
+      *               exchanges.
+      *  -            Drop a summary line onto the common
+      *               operations log shared with the other
+      *               programs on every run.
+      *  -            Let a store's record layout vary (wider SKU
+      *               field) instead of assuming one fixed layout
+      *               for every store.
+      *  -            Split the rejected-record queue into a
+      *               rekey queue and a manager-review queue
+      *               instead of one combined invalid-file.
 
        environment division.
 
@@ -18,35 +44,72 @@
            select input-file  assign       to
                                        "../../../data/project1.dat"
                organization is line sequential.
-                    
+
            select valid-file assign        to
                                    "../../../data/project1Valid.out"
                organization is line sequential.
 
-           select invalid-file assign      to
-                                   "../../../data/project1Invalid.out"
+      *rejected records a store clerk can just fix and rekey
+      *themselves - a bad format field, not a judgement call
+           select rekey-file assign        to
+                                   "../../../data/project1Rekey.out"
+               organization is line sequential.
+
+      *rejected records that need a manager's eyes before they go
+      *back in - a duplicate invoice or a SKU nobody recognizes,
+      *not something a clerk should just retype and resubmit
+           select review-file assign       to
+                               "../../../data/project1ManagerReview.out"
                organization is line sequential.
 
            select errors-file assign       to
                                    "../../../data/project1Errors.out"
                organization is line sequential.
 
+      *carries the running totals and the duplicate-invoice table
+      *across a restart - file status lets us tell "no checkpoint
+      *yet" (first run) apart from a real open error
+           select checkpoint-file assign   to
+                                   "../../../data/project1.ckpt"
+               organization is line sequential
+               file status is ws-ckpt-file-status.
+
+      *carries this run's valid-record count so Program02 can
+      *check its own in-count balances back to what came out here
+           select balance-file assign      to
+                                   "../../../data/project1Balance.out"
+               organization is line sequential.
+
+      *common operations log shared by all five programs - file
+      *status lets us tell "first run, nothing to extend" apart
+      *from a real open error
+           select audit-file assign        to
+                                   "../../../data/audit.log"
+               organization is line sequential
+               file status is ws-audit-file-status.
+
        data division.
        file section.
-      *input file record
-       fd input-file 
-           data record is input-line
-               record contains 37 characters.
+      *input file record - input-line-long is a second, wider view
+      *onto the same physical record, sharing storage with
+      *input-line the ordinary way multiple 01's under one FD do.
+      *A store that feeds the longer-SKU variant is read through
+      *input-line-long instead, and its sku/return-reason/orig-
+      *invoice fields get folded back down onto input-line's own
+      *fields before any validation runs - see 087-check-long-
+      *sku-store
+       fd input-file
+           data record is input-line, input-line-long.
 
-      *input line
+      *input line - il-return-reason and il-orig-invoice-num are
+      *only populated on return ('R') records; blank otherwise
        01 input-line.
            05 il-trans-code                pic x.
-               88 il-valid-code        value 'S', 'R', 'L'.
+               88 il-valid-code        value 'S', 'R', 'L', 'V', 'X'.
            05 il-trans-amount              pic 9(5)v99.
            05 il-pay-type                  pic xx.
                88 il-valid-type        value 'CA', 'CR', 'DB'.
            05 il-store-num                 pic xx.
-               88 il-valid-str-num     value '01', '02', '03', '07'. 
            05 il-invoice-num.
                10 il-invoice-alpha-1       pic x.
                    88 il-valid-alpha-1 value 'A' thru 'Z'.
@@ -54,36 +117,195 @@
                    88 il-valid-alpha-2 value 'A' thru 'Z'.
                10 il-invoice-sep           pic x.
                10 il-valid-inv-num         pic 9(6).
-           05 il-sku-code                  pic x(15). 
+           05 il-sku-code                  pic x(15).
+           05 il-return-reason             pic xx.
+           05 il-orig-invoice-num          pic x(9).
+
+      *wide-SKU record variant for stores on the newer POS vendor -
+      *same common prefix through the invoice number, then a 30-
+      *byte SKU field instead of 15
+       01 input-line-long.
+           05 filler                       pic x(21).
+           05 il-sku-code-long              pic x(30).
+           05 il-return-reason-long         pic xx.
+           05 il-orig-invoice-num-long      pic x(9).
 
       *valid file record
-       fd valid-file 
+       fd valid-file
            data record is valid-line
-               record contains 36 characters. 
-       01 valid-line                       pic x(36)
+               record contains 47 characters.
+       01 valid-line                       pic x(47)
+           value spaces.
+
+      *rekey-queue record - carries the failing record plus the
+      *edit codes that rejected it, so the queue doesn't have to be
+      *cross-referenced against the errors report
+      *widened to 100 to carry ws-id-rejected-record-long-sku, the
+      *genuine full SKU for a rejected long-SKU-store record
+       fd rekey-file
+           data record is rekey-line
+               record contains 100 characters.
+       01 rekey-line                       pic x(100)
            value spaces.
 
-      *invalid file record 
-       fd invalid-file 
-           data record is invalid-line
-               record contains 36 characters. 
-       01 invalid-line                     pic x(36)
+      *manager-review-queue record - same layout as rekey-line,
+      *just a separate file so the two queues can be worked
+      *independently
+       fd review-file
+           data record is review-line
+               record contains 100 characters.
+       01 review-line                      pic x(100)
            value spaces.
 
       *errors file record
        fd errors-file
            data record is errors-line
-               record contains 200 characters. 
+               record contains 200 characters.
        01 errors-line                      pic x(200)
            value spaces.
-       
+
+      *checkpoint file record - a single record holding the run's
+      *totals and duplicate-invoice table as of the last checkpoint
+       fd checkpoint-file
+           data record is checkpoint-line
+               record contains 90020 characters.
+       01 checkpoint-line                  pic x(90020)
+           value spaces.
+
+      *balance file record - just this run's valid-record count,
+      *widened to 5 digits alongside ws-total-valid-records so a
+      *10,000+ record run doesn't truncate going into the handoff
+      *Program02 balances against
+       fd balance-file
+           data record is balance-line
+               record contains 5 characters.
+       01 balance-line                     pic x(5)
+           value spaces.
+
+      *common operations log record
+       fd audit-file
+           data record is audit-line
+               record contains 84 characters.
+       01 audit-line                       pic x(84)
+           value spaces.
+
        working-storage section.
 
+      *table of valid store numbers, validated against below
+       copy "STORELST.cpy".
+
+      *switch set by 080-check-store-num
+       01 ws-store-num-sw                  pic x
+           value 'n'.
+           88 ws-store-num-valid       value 'y'.
+
+      *master list of valid SKU codes, validated against below
+       copy "SKULST.cpy".
+
+      *master list of valid SKU codes for a long-SKU store -
+      *validated against below instead of SKULST.cpy whenever
+      *ws-long-sku-store is set
+       copy "SKULSTL.cpy".
+
+      *switch set by 085-check-sku-code
+       01 ws-sku-code-sw                   pic x
+           value 'n'.
+           88 ws-sku-code-valid        value 'y'.
+
+      *switch set by 087-check-long-sku-store
+       01 ws-long-sku-store-sw              pic x
+           value 'n'.
+           88 ws-long-sku-store         value 'y'.
+
+      *the current record's full-length SKU, captured off
+      *il-sku-code-long before the return-reason/orig-invoice
+      *fold-down below overwrites part of it (il-sku-code-long
+      *shares storage with input-line's trailing fields, being a
+      *wider sibling record under the same fd)
+       01 ws-long-sku-code                  pic x(30)
+           value spaces.
+
+      *common operations log line, shared layout with the other
+      *four programs
+       copy "AUDITLOG.cpy".
+
+      *file status for the common operations log - used only to
+      *tell a missing file (first run, nothing to extend) apart
+      *from a real open error
+       01 ws-audit-file-status              pic xx
+           value spaces.
+
+      *file status for the checkpoint file - used only to tell a
+      *missing file (first run, nothing to restore) apart from a
+      *real open error
+       01 ws-ckpt-file-status               pic xx
+           value spaces.
+
+      *switch set by 030-restore-checkpoint when a prior run left a
+      *checkpoint with records still to skip past
+       01 ws-resume-sw                      pic x
+           value 'n'.
+           88 ws-is-resuming            value 'y'.
+
+      *how often, in input records, a checkpoint is taken - kept at
+      *1 (every record) so the checkpoint never falls behind the
+      *valid/rekey/review/errors files it's meant to cover; any
+      *wider interval lets a mid-interval abend resume a restart
+      *that re-appends records already written on the prior run
+       77 ws-checkpoint-interval            pic 999
+           value 1.
+       01 ws-ckpt-skip-cnt                  pic 9(5)
+           value 0.
+       01 ws-ckpt-quotient                  pic 9(5)
+           value 0.
+       01 ws-ckpt-remainder                 pic 9(5)
+           value 0.
+
+      *checkpoint record - mirrors the run's own totals and
+      *duplicate-invoice table so a restart picks back up right
+      *after the last checkpoint instead of reprocessing records
+      *already written out. ws-ckpt-total-records of zero means no
+      *restart is pending (written on a clean finish). Sized to
+      *9(5)/occurs 10000 so a 10,000-record batch - the scale the
+      *checkpoint/restart feature itself was written to survive -
+      *doesn't wrap the totals or run the duplicate-invoice table
+      *dry partway through.
+       01 ws-ckpt-record.
+           05 ws-ckpt-total-records         pic 9(5)
+               value 0.
+           05 ws-ckpt-valid-records         pic 9(5)
+               value 0.
+           05 ws-ckpt-invalid-records       pic 9(5)
+               value 0.
+           05 ws-ckpt-seen-count            pic 9(5)
+               value 0.
+           05 ws-ckpt-seen-invoice-num       pic x(9)
+               occurs 10000 times
+               value spaces.
+
+      *rekey/review queue detail line - the rejected record plus the
+      *short edit codes that rejected it
+       01 ws-invalid-details.
+           05 ws-id-rejected-record        pic x(47)
+               value spaces.
+           05 filler                       pic x
+               value spaces.
+           05 ws-id-error-codes            pic x(21)
+               value spaces.
+           05 filler                       pic x
+               value spaces.
+      *only populated for a long-SKU-store record - ws-id-rejected-
+      *record carries the standard 15-byte SKU truncated, so a
+      *rejected long-SKU record needs its genuine full value
+      *somewhere an operator can read it back to correct the rekey
+           05 ws-id-rejected-record-long-sku pic x(30)
+               value spaces.
+
       *error detail line
        01 ws-errors-details.
            05 filler                       pic x
                value spaces.
-           05 ws-actual-record             pic x(36)
+           05 ws-actual-record             pic x(47)
                value spaces.
            05 filler                       pic xx
                value spaces.
@@ -98,21 +320,29 @@
            05 ws-in-pay-type               pic x(16)
                value spaces.
            05 filler                       pic xx
-               value spaces. 
+               value spaces.
            05 ws-in-str-num                pic x(19)
                value spaces.
            05 filler                       pic xx
-               value spaces. 
+               value spaces.
            05 ws-in-inv-num                pic x(19)
                value spaces.
            05 filler                       pic xx
                value spaces.
            05 ws-in-sku-code               pic X(14)
                value spaces.
+           05 filler                       pic x
+               value spaces.
+      *only populated for a long-SKU-store record - ws-actual-
+      *record carries the standard 15-byte SKU truncated, so a
+      *rejected long-SKU record needs its genuine full value
+      *somewhere an operator can read it back to correct the rekey
+           05 ws-actual-record-long-sku    pic x(30)
+               value spaces.
 
       *report header
        01 ws-error-header.
-           05 filler                       pic x(28)   
+           05 filler                       pic x(28)
                value spaces.
            05 filler                       pic x(25)
                value "ERRORS REPORT".
@@ -162,19 +392,19 @@
                value spaces.
            05 filler                       pic x(16)
                value "Total Records = ".
-           05 ws-pf-total-records          pic zz9
+           05 ws-pf-total-records          pic zz,zz9
                value 0.
            05 filler                       pic x(5)
                value spaces.
            05 filler                       pic x(16)
                value "Valid Records = ".
-           05 ws-pf-total-valid            pic zz9
+           05 ws-pf-total-valid            pic zz,zz9
                value 0.
            05 filler                       pic x(5)
                value spaces.
            05 filler                       pic x(18)
                value "Invalid Records = ".
-           05 ws-pf-total-invalid          pic zz9
+           05 ws-pf-total-invalid          pic zz,zz9
                value 0.
 
       *underlines
@@ -195,21 +425,75 @@
                value "-------".
            05 filler                       pic x(8)
                value "--------".
-           
+
        01 ws-eof                           pic x
            value 'n'.
 
       *variables for the total valid, invalid records
-      *and number of errors 
-       01 ws-total-records                 pic 999
+      *and number of errors - sized to 9(5) so a 10,000-record
+      *batch doesn't silently wrap these past 999
+       01 ws-total-records                 pic 9(5)
            value 0.
        01 ws-cnt-errors                    pic 9
-	       value 0.
-       01 ws-total-valid-records           pic 999
            value 0.
-       01 ws-total-invalid-records         pic 999
+       01 ws-total-valid-records           pic 9(5)
            value 0.
-       
+       01 ws-total-invalid-records         pic 9(5)
+           value 0.
+
+      *table of invoice numbers already seen this run, used to
+      *catch the same invoice keyed in more than once - sized to
+      *10000 so duplicate detection doesn't go dark partway through
+      *a large batch
+       01 ws-seen-invoices.
+           05 ws-seen-invoice-num          pic x(9)
+               occurs 10000 times
+               indexed by ws-seen-index.
+       01 ws-seen-count                    pic 9(5)
+           value 0.
+       01 ws-dup-invoice-sw                pic x
+           value 'n'.
+           88 ws-dup-invoice-found     value 'y'.
+
+      *set whenever the current record picks up an edit code that
+      *needs a manager's judgement call rather than a simple rekey
+       01 ws-manager-review-sw             pic x
+           value 'n'.
+           88 ws-needs-manager-review  value 'y'.
+
+      *tracks whether the invoice-num format error has already
+      *been counted/coded for the current record
+       01 ws-inv-num-err-sw                pic x
+           value 'n'.
+           88 ws-inv-num-err-found     value 'y'.
+
+      *builds the list of short edit codes carried on the
+      *rekey/review queue record (e.g. "TC TA SN")
+       01 ws-err-code-list                 pic x(21)
+           value spaces.
+       01 ws-err-ptr                       pic 999
+           value 1.
+       01 ws-cur-err-code                  pic xx
+           value spaces.
+
+      *short codes for each edit rule, carried on the rekey/review queue
+       77 ws-code-trans-code               pic xx
+           value "TC".
+       77 ws-code-trans-amt                pic xx
+           value "TA".
+       77 ws-code-pay-type                 pic xx
+           value "PT".
+       77 ws-code-str-num                  pic xx
+           value "SN".
+       77 ws-code-inv-num                  pic xx
+           value "IN".
+       77 ws-code-dup-inv                  pic xx
+           value "DI".
+       77 ws-code-sku-code                 pic xx
+           value "SK".
+       77 ws-code-sku-invalid               pic xx
+           value "SI".
+
       *constants for the error messages
        77 ws-in-trans-code-msg             pic x(18)
            value "INVALID TRANS-CODE".
@@ -219,84 +503,182 @@
            value "INVALID PAY-TYPE".
        77 ws-in-inv-num-msg                pic x(19)
            value "INVALID INVOICE-NUM".
+       77 ws-in-dup-inv-num-msg            pic x(19)
+           value "DUPLICATE INVOICE #".
        77 ws-in-str-num-msg                pic x(17)
            value "INVALID STORE-NUM".
        77 ws-in-sku-code-msg               pic x(14)
            value "EMPTY SKU-CODE".
+       77 ws-in-sku-invalid-msg            pic x(14)
+           value "SKU NOT FOUND".
 
        procedure division.
-           open input input-file
-                output valid-file invalid-file errors-file.
+           perform 030-restore-checkpoint.
+
+           open input input-file.
+
+           if ws-is-resuming
+               open extend valid-file rekey-file review-file
+                   errors-file
+               perform 035-skip-checkpointed-records
+           else
+               open output valid-file rekey-file review-file
+                   errors-file
 
       *header and column headings
-           accept ws-date              from date.
-           accept ws-time              from time.
-           write errors-line           from ws-error-header
-               after advancing 1 line.
-           write errors-line           from spaces.
-           write errors-line           from spaces.
-           write errors-line           from ws-error-headings-1.
-           write errors-line           from ws-error-headings-2.
-           write errors-line           from ws-error-underlines.
-           write errors-line           from spaces.
+               accept ws-date          from date
+               accept ws-time          from time
+               write errors-line       from ws-error-header
+                   after advancing 1 line
+               write errors-line       from spaces
+               write errors-line       from spaces
+               write errors-line       from ws-error-headings-1
+               write errors-line       from ws-error-headings-2
+               write errors-line       from ws-error-underlines
+               write errors-line       from spaces
+           end-if.
 
            read input-file
                at end move "y"             to ws-eof.
 
           perform until ws-eof equals "y"
                add 1                       to ws-total-records
-			   move 0                      to ws-cnt-errors
-			   move input-line             to ws-actual-record
-			   move spaces                 to ws-in-trans-code
+               move 0                      to ws-cnt-errors
+
+      *a wide-SKU store's record gets folded back down onto
+      *input-line's own sku/return-reason/orig-invoice fields
+      *before any validation below ever looks at them - the full
+      *long SKU is saved off first since il-sku-code-long shares
+      *storage with the return-reason/orig-invoice fields being
+      *folded down right after it, and would otherwise be
+      *partly overwritten before 085-check-sku-code gets to use it
+               perform 087-check-long-sku-store
+               move spaces                     to ws-long-sku-code
+               if ws-long-sku-store
+                   move il-sku-code-long       to ws-long-sku-code
+                   move il-sku-code-long       to il-sku-code
+                   move il-return-reason-long  to il-return-reason
+                   move il-orig-invoice-num-long
+                                               to il-orig-invoice-num
+               end-if
+
+               move input-line             to ws-actual-record
+               if ws-long-sku-store
+                   move ws-long-sku-code   to ws-actual-record-long-sku
+               else
+                   move spaces             to ws-actual-record-long-sku
+               end-if
+               move spaces                 to ws-in-trans-code
                move spaces                 to ws-in-trans-amt
                move spaces                 to ws-in-pay-type
                move spaces                 to ws-in-str-num
                move spaces                 to ws-in-inv-num
                move spaces                 to ws-in-sku-code
+               move 'n'                    to ws-dup-invoice-sw
+               move 'n'                    to ws-inv-num-err-sw
+               move 'n'                    to ws-manager-review-sw
+               move spaces                 to ws-err-code-list
+               move 1                      to ws-err-ptr
 
       *check for specific errors using 88's defined above and
       *move the error message to the errors file
-			   if (not il-valid-code)
-				   add 1                   to ws-cnt-errors
-				   move
+               if (not il-valid-code)
+                   add 1                   to ws-cnt-errors
+                   move
                      ws-in-trans-code-msg  to ws-in-trans-code
+                   move ws-code-trans-code to ws-cur-err-code
+                   perform 060-append-err-code
                end-if
-			   if (not il-trans-amount is numeric)
-				   add 1                   to ws-cnt-errors
-				   move
+               if (not il-trans-amount is numeric)
+                   add 1                   to ws-cnt-errors
+                   move
                      ws-in-trans-amt-msg   to ws-in-trans-amt
+                   move ws-code-trans-amt  to ws-cur-err-code
+                   perform 060-append-err-code
                end-if
-			   if (not il-valid-type)
-				   add 1                   to ws-cnt-errors
-				   move ws-in-pay-type-msg to ws-in-pay-type
+               if (not il-valid-type)
+                   add 1                   to ws-cnt-errors
+                   move ws-in-pay-type-msg to ws-in-pay-type
+                   move ws-code-pay-type   to ws-cur-err-code
+                   perform 060-append-err-code
                end-if
-			   if (not il-valid-str-num)
-				   add 1                   to ws-cnt-errors
-				   move ws-in-str-num-msg  to ws-in-str-num
+               perform 080-check-store-num
+               if (not ws-store-num-valid)
+                   add 1                   to ws-cnt-errors
+                   move ws-in-str-num-msg  to ws-in-str-num
+                   move ws-code-str-num    to ws-cur-err-code
+                   perform 060-append-err-code
                end-if
-			   if (not il-valid-alpha-1)
-				   add 1                   to ws-cnt-errors
-				   move ws-in-inv-num-msg  to ws-in-inv-num
+               if (not il-valid-alpha-1)
+                   add 1                   to ws-cnt-errors
+                   move ws-in-inv-num-msg  to ws-in-inv-num
+                   perform 070-append-inv-num-code
                end-if
-			   if (not il-valid-alpha-2)
-				   add 1                   to ws-cnt-errors
-				   move ws-in-inv-num-msg  to ws-in-inv-num
+               if (not il-valid-alpha-2)
+                   add 1                   to ws-cnt-errors
+                   move ws-in-inv-num-msg  to ws-in-inv-num
+                   perform 070-append-inv-num-code
                end-if
-			   if (not il-valid-inv-num is numeric)
-				   add 1                   to ws-cnt-errors
-				   move ws-in-inv-num-msg  to ws-in-inv-num
+               if (not il-valid-inv-num is numeric)
+                   add 1                   to ws-cnt-errors
+                   move ws-in-inv-num-msg  to ws-in-inv-num
+                   perform 070-append-inv-num-code
                end-if
-			   if (not il-sku-code not equal spaces)
-				   add 1                   to ws-cnt-errors
-				   move ws-in-sku-code-msg to ws-in-sku-code	
+               perform 050-check-duplicate-invoice
+               if (ws-dup-invoice-found)
+                   add 1                   to ws-cnt-errors
+                   move ws-in-dup-inv-num-msg
+                                           to ws-in-inv-num
+                   move ws-code-dup-inv    to ws-cur-err-code
+                   move 'y'                to ws-manager-review-sw
+                   perform 060-append-err-code
                end-if
-			   if (ws-cnt-errors > 0)
+               if ((ws-long-sku-store and ws-long-sku-code = spaces)
+                   or
+                   (not ws-long-sku-store and il-sku-code = spaces))
+                   add 1                   to ws-cnt-errors
+                   move ws-in-sku-code-msg to ws-in-sku-code
+                   move ws-code-sku-code   to ws-cur-err-code
+                   perform 060-append-err-code
+               else
+                   perform 085-check-sku-code
+                   if (not ws-sku-code-valid)
+                       add 1                   to ws-cnt-errors
+                       move ws-in-sku-invalid-msg
+                                               to ws-in-sku-code
+                       move ws-code-sku-invalid
+                                               to ws-cur-err-code
+                       move 'y'                to ws-manager-review-sw
+                       perform 060-append-err-code
+                   end-if
+               end-if
+               if (ws-cnt-errors > 0)
                    add 1 to ws-total-invalid-records
-				   write errors-line   from ws-errors-details
-                   write invalid-line  from input-line
-			   else
+                   write errors-line   from ws-errors-details
+                   move input-line     to ws-id-rejected-record
+                   if ws-long-sku-store
+                       move ws-long-sku-code
+                                       to ws-id-rejected-record-long-sku
+                   else
+                       move spaces     to ws-id-rejected-record-long-sku
+                   end-if
+                   move ws-err-code-list
+                                       to ws-id-error-codes
+                   if ws-needs-manager-review
+                       write review-line  from ws-invalid-details
+                   else
+                       write rekey-line   from ws-invalid-details
+                   end-if
+               else
                    add 1 to ws-total-valid-records
-				   write valid-line    from input-line
+                   write valid-line    from input-line
+               end-if
+
+               divide ws-total-records by ws-checkpoint-interval
+                   giving ws-ckpt-quotient
+                   remainder ws-ckpt-remainder
+               if ws-ckpt-remainder = 0
+                   perform 090-save-checkpoint
                end-if
 
                read input-file
@@ -312,9 +694,190 @@
            write errors-line           from ws-page-footer
                after advancing 2 line.
 
+      *a clean finish means no restart is pending
+           perform 095-clear-checkpoint.
+
+      *leave this run's valid-record count for Program02 to balance
+      *its own in-count against
+           open output balance-file.
+           write balance-line          from ws-total-valid-records.
+           close balance-file.
+
+      *drop this run's summary onto the common operations log
+           accept ws-aud-date              from date.
+           accept ws-aud-time              from time.
+           move "Program01_Edit"           to ws-aud-program.
+           move ws-total-records           to ws-aud-in.
+           move ws-total-valid-records     to ws-aud-out.
+           move ws-total-invalid-records   to ws-aud-rejected.
+           open extend audit-file
+           if ws-audit-file-status not = '00'
+               open output audit-file
+           end-if
+           write audit-line            from ws-audit-line.
+           close audit-file.
+
       *close all the files
-           close input-file, valid-file, invalid-file, errors-file.
+           close input-file, valid-file, rekey-file, review-file,
+               errors-file.
 
            goback.
-       
+
+      *scan the invoice numbers seen so far for a match on the
+      *current record, then remember this record's invoice number
+      *for the records still to come
+       050-check-duplicate-invoice.
+           move 'n'                        to ws-dup-invoice-sw
+           perform varying ws-seen-index from 1 by 1
+               until ws-seen-index > ws-seen-count
+               if il-invoice-num equals
+                   ws-seen-invoice-num (ws-seen-index)
+                   move 'y'                to ws-dup-invoice-sw
+               end-if
+           end-perform
+           if ws-seen-count < 10000
+               add 1                       to ws-seen-count
+               move il-invoice-num         to
+                   ws-seen-invoice-num (ws-seen-count)
+           end-if.
+
+      *searches the store table for the current record's store-num
+       080-check-store-num.
+           move 'n'                        to ws-store-num-sw
+           perform varying ws-store-idx from 1 by 1
+               until ws-store-idx > ws-store-list-count
+               if il-store-num = ws-store-code (ws-store-idx)
+                   move 'y'                to ws-store-num-sw
+               end-if
+           end-perform.
+
+      *searches the master SKU list for the current record's
+      *SKU code - only called for a non-blank SKU, since a blank
+      *SKU is already its own separate error. A long-SKU store's
+      *record is checked against its own full-length master list
+      *(SKULSTL.cpy) instead of the 15-byte list, since folding
+      *its SKU down to 15 characters first would reject every
+      *genuine long-format code as not found
+       085-check-sku-code.
+           move 'n'                        to ws-sku-code-sw
+           if ws-long-sku-store
+               perform varying ws-sku-list-long-idx from 1 by 1
+                   until ws-sku-list-long-idx > ws-sku-list-long-count
+                   if ws-long-sku-code
+                       = ws-sku-code-long (ws-sku-list-long-idx)
+                       move 'y'            to ws-sku-code-sw
+                   end-if
+               end-perform
+           else
+               perform varying ws-sku-list-idx from 1 by 1
+                   until ws-sku-list-idx > ws-sku-list-count
+                   if il-sku-code = ws-sku-code (ws-sku-list-idx)
+                       move 'y'            to ws-sku-code-sw
+                   end-if
+               end-perform
+           end-if.
+
+      *searches the store table for the current record's store-num
+      *and checks whether that store is flagged for the wide-SKU
+      *record variant
+       087-check-long-sku-store.
+           move 'n'                        to ws-long-sku-store-sw
+           perform varying ws-store-idx from 1 by 1
+               until ws-store-idx > ws-store-list-count
+               if il-store-num = ws-store-code (ws-store-idx)
+                   if ws-store-is-long-sku (ws-store-idx)
+                       move 'y'            to ws-long-sku-store-sw
+                   end-if
+               end-if
+           end-perform.
+
+      *the three invoice-num format checks share one code since
+      *they are all the same defect (a badly formed invoice number)
+       070-append-inv-num-code.
+           if (not ws-inv-num-err-found)
+               move 'y'                    to ws-inv-num-err-sw
+               move ws-code-inv-num        to ws-cur-err-code
+               perform 060-append-err-code
+           end-if.
+
+      *appends ws-cur-err-code to ws-err-code-list, space
+      *separated, advancing ws-err-ptr past what was written
+       060-append-err-code.
+           if ws-err-ptr not = 1
+               string ' '                  delimited by size
+                      ws-cur-err-code       delimited by size
+                   into ws-err-code-list
+                   with pointer ws-err-ptr
+           else
+               string ws-cur-err-code      delimited by size
+                   into ws-err-code-list
+                   with pointer ws-err-ptr
+           end-if.
+
+      *reads the checkpoint file, if one exists, and restores the
+      *running totals and duplicate-invoice table it carries so
+      *this run resumes right after the last checkpoint rather
+      *than reprocessing records already written out
+       030-restore-checkpoint.
+           move 'n'                        to ws-resume-sw
+           open input checkpoint-file
+           if ws-ckpt-file-status = '00'
+               read checkpoint-file
+                   at end move 'n'         to ws-resume-sw
+               end-read
+               move checkpoint-line        to ws-ckpt-record
+               if ws-ckpt-total-records > 0
+                   move 'y'                to ws-resume-sw
+                   move ws-ckpt-total-records
+                                           to ws-total-records
+                   move ws-ckpt-valid-records
+                                           to ws-total-valid-records
+                   move ws-ckpt-invalid-records
+                                           to ws-total-invalid-records
+                   move ws-ckpt-seen-count to ws-seen-count
+                   perform varying ws-seen-index from 1 by 1
+                       until ws-seen-index > ws-seen-count
+                       move ws-ckpt-seen-invoice-num (ws-seen-index)
+                                           to
+                               ws-seen-invoice-num (ws-seen-index)
+                   end-perform
+               end-if
+               close checkpoint-file
+           end-if.
+
+      *discards the input records already accounted for by the
+      *restored checkpoint so the main loop resumes on the first
+      *record not yet processed
+       035-skip-checkpointed-records.
+           perform varying ws-ckpt-skip-cnt from 1 by 1
+               until ws-ckpt-skip-cnt > ws-ckpt-total-records
+               read input-file
+                   at end move "y"         to ws-eof
+           end-perform.
+
+      *persists the current running totals and duplicate-invoice
+      *table so a restart can resume right after this point
+       090-save-checkpoint.
+           move ws-total-records           to ws-ckpt-total-records
+           move ws-total-valid-records     to ws-ckpt-valid-records
+           move ws-total-invalid-records   to ws-ckpt-invalid-records
+           move ws-seen-count               to ws-ckpt-seen-count
+           perform varying ws-seen-index from 1 by 1
+               until ws-seen-index > ws-seen-count
+               move ws-seen-invoice-num (ws-seen-index)
+                                   to
+                       ws-ckpt-seen-invoice-num (ws-seen-index)
+           end-perform
+           open output checkpoint-file
+           write checkpoint-line           from ws-ckpt-record
+           close checkpoint-file.
+
+      *marks the checkpoint as satisfied so the next run starts
+      *fresh instead of thinking a restart is pending
+       095-clear-checkpoint.
+           move 0                          to ws-ckpt-total-records
+           open output checkpoint-file
+           write checkpoint-line           from ws-ckpt-record
+           close checkpoint-file.
+
        end program Program01_Edit.

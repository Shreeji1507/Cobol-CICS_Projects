@@ -17,6 +17,27 @@
            select report-file assign   to '../../data/lab9.out'
                organization is line sequential.
 
+      *common operations log shared by all five programs - file
+      *status lets us tell "first run, nothing to extend" apart
+      *from a real open error
+           select audit-file assign    to '../../data/audit.log'
+               organization is line sequential
+               file status is ws-audit-file-status.
+
+      *optional reporting-window parameters - which month the
+      *window starts on and how many months wide it is. File
+      *status lets us fall back to the old jul-dec, 6-month
+      *window when no parameter file is supplied.
+           select param-file assign    to '../../data/lab9.parm'
+               organization is line sequential
+               file status is ws-parm-file-status.
+
+      *exceptions listing - call counts that failed a range/numeric
+      *sanity check get logged here instead of silently skewing an
+      *operator's average
+           select except-file assign   to '../../data/lab9except.out'
+               organization is line sequential.
+
        data division.
        file section.
 
@@ -27,20 +48,122 @@
        01 emp-rec.
            05 emp-rec-num               pic x(3).
            05 emp-rec-name              pic x(12).
-           05 emp-rec-calls             occurs 6 times.
+           05 emp-rec-calls             occurs 12 times.
                10 emp-calls-p-month     pic 9(3).
 
-       fd report-file 
+       fd report-file
            data record is print-line.
 
        01 print-line                    pic x(132).
 
+      *common operations log record
+       fd audit-file
+           data record is audit-line
+               record contains 84 characters.
+       01 audit-line                    pic x(84)
+           value spaces.
+
+      *optional reporting-window parameter record - start month
+      *(1-12) and window width in months (1-12)
+       fd param-file
+           data record is parm-line
+               record contains 4 characters.
+       01 parm-line.
+           05 pl-start-month            pic 99.
+           05 pl-window-months          pic 99.
+
+       fd except-file
+           data record is except-line.
+
+       01 except-line                   pic x(80).
+
        working-storage section.
-       
-      *all the constants used in program
-       01 ws-constants.
-           05 ws-number-of-months       pic 99   value 6.
-          
+
+      *common operations log line, shared layout with the other
+      *four programs
+       copy "AUDITLOG.cpy".
+
+      *file status for the common operations log - used only to
+      *tell a missing file (first run, nothing to extend) apart
+      *from a real open error
+       01 ws-audit-file-status          pic xx    value spaces.
+
+      *count of employee records read, for the audit log
+       01 ws-total-records              pic 9(4)  value 0.
+
+      *month abbreviations, for building the heading columns from
+      *whatever month the reporting window actually starts on
+       copy "MONTHLST.cpy".
+
+      *file status for the reporting-window parameter file - used
+      *only to tell a missing file (no parameters supplied, so fall
+      *back to the old jul-dec window) apart from a real open error
+       01 ws-parm-file-status           pic xx    value spaces.
+
+      *reporting window - which month it starts on and how many
+      *months wide it is. Defaults reproduce the original
+      *jul-dec, 6-month report when no parameter file is supplied.
+       01 ws-start-month                pic 99   value 7.
+       01 ws-window-months              pic 99   value 6.
+
+      *calendar month a given window column falls on, and a
+      *reusable subscript for walking the month table
+       01 ws-cal-month                  pic 99.
+       01 ws-month-idx                  pic 99.
+
+      *largest call count we'll accept at face value - anything
+      *higher is almost certainly a mis-punched figure, not a real
+      *month's volume
+       01 ws-max-reasonable-calls        pic 9(3) value 500.
+
+      *this month's call count once it has passed the range/numeric
+      *check - used for the totals/average instead of the raw field
+      *so one bad month can't skew an operator's whole average
+       01 ws-valid-calls                 pic 9(3).
+
+       01 ws-except-sw                   pic x    value 'n'.
+           88 ws-is-except                        value 'y'.
+
+       01 ws-except-count                pic 9(4) value 0.
+
+      *exceptions-listing header and column headings
+       01 ws-except-header.
+           05 filler                    pic x(25)
+               value "call count exceptions - ".
+           05 ws-eh-date                pic 9(6).
+           05 filler                    pic x(2) value spaces.
+           05 ws-eh-time                pic 9(8).
+
+       01 ws-except-heading.
+           05 filler                    pic x(5) value spaces.
+           05 filler                    pic x(3) value '#'.
+           05 filler                    pic x(9) value spaces.
+           05 filler                    pic x(4) value 'name'.
+           05 filler                    pic x(11) value spaces.
+           05 filler                    pic x(5) value 'month'.
+           05 filler                    pic x(4) value spaces.
+           05 filler                    pic x(5) value 'value'.
+           05 filler                    pic x(3) value spaces.
+           05 filler                    pic x(6) value 'reason'.
+
+      *one exceptions-listing detail line
+       01 ws-except-detail.
+           05 filler                    pic x(4) value spaces.
+           05 wsed-opnum                pic x(3).
+           05 filler                    pic x(6) value spaces.
+           05 wsed-opname               pic x(12).
+           05 filler                    pic x(3) value spaces.
+           05 wsed-month                pic x(3).
+           05 filler                    pic x(4) value spaces.
+           05 wsed-value                pic zzz9.
+           05 filler                    pic x(4) value spaces.
+           05 wsed-reason                pic x(25).
+
+       01 ws-except-footer.
+           05 filler                    pic x(30)
+               value "total call-count exceptions: ".
+           05 wsef-count                pic zzz9.
+
        01 ws-found-eof                  pic x    value 'n'.
            88 ws-is-end-of-file                  value "y".
 
@@ -60,63 +183,53 @@
            05 filler                    pic x(5)  value spaces.
            05 ws-name-line-time         pic 9(8).
 
-      *report heading
+      *report heading - built up at runtime by 050-build-report-
+      *heading so its wording follows whatever window the report is
+      *actually running, instead of a fixed jul-dec literal
        01 ws-report-heading.
            05 filler                    pic x(20).
-           05 filler                    pic x(39)
-                      value 'call centre volumes for july - december'.
-       
-      *heading columns
-       01 ws-heading-line1.
-           05 filler                    pic x(2) value spaces.
-           05 filler                    pic x(8) value 'operator'.
-           05 filler                    pic x(2) value spaces.
-           05 filler                    pic x(8) value 'operator'.
-           05 filler                    pic x(6) value spaces.
-           05 filler                    pic x(3) value 'jul'.
-           05 filler                    pic x(4) value spaces.
-           05 filler                    pic x(3) value 'aug'.
-           05 filler                    pic x(4) value spaces.
-           05 filler                    pic x(3) value 'sep'.
-           05 filler                    pic x(4) value spaces.
-           05 filler                    pic x(3) value 'oct'.
-           05 filler                    pic x(4) value spaces.
-           05 filler                    pic x(3) value 'nov'.
-           05 filler                    pic x(4) value spaces.
-           05 filler                    pic x(3) value 'dec'.
-           05 filler                    pic x(4) value spaces.
-           05 filler                    pic x(5) value 'total'.
-           05 filler                    pic x(4) value spaces.
-           05 filler                    pic x(3) value 'avg'.
-           05 filler                    pic x(6) value spaces.
-           05 filler                    pic x(3) value 'rem'.
+           05 ws-report-heading-text    pic x(50) value spaces.
+
+      *heading columns - the month abbreviations are strung in by
+      *060-build-heading-line1 from the month table instead of being
+      *typed out six across
+       01 ws-heading-line1              pic x(132) value spaces.
+
+      *one heading month column - a 3-char abbreviation plus the
+      *same 4-space gap the old hardcoded columns used
+       01 ws-heading-month-col.
+           05 ws-hmc-abbr                pic x(3).
+           05 filler                     pic x(4) value spaces.
 
        01 ws-heading-line2.
-           05 filler                    pic x(5) value spaces. 
+           05 filler                    pic x(5) value spaces.
            05 filler                    pic x(1) value '#'.
            05 filler                    pic x(8) value spaces.
            05 filler                    pic x(4) value 'name'.
-       
-      *output detail line
-       01 ws-detail-line.
-           05 filler                    pic x(4) value spaces.
-           05 ws-detail-line-num        pic x(3).
-           05 filler                    pic x(6) value spaces.
-           05 ws-detail-line-name       pic x(12).
-           05 filler                    pic x(1) value spaces.
-           05 ws-detail-line-months     occurs 6 times.
-               10 ws-detail-calls       pic zz9.
-               10 ws-spaces             pic x(4) value spaces.
-           05 filler                    pic x(1) value spaces.
-           05 ws-detail-line-total      pic zz9.
-           05 filler                    pic x(5) value spaces.
-           05 ws-detail-line-avg        pic zzz9.
-           05 ws-detail-line-avg-text   redefines ws-detail-line-avg
-                                        pic x(4).
-           05 filler                    pic x(4) value spaces.
-           05 ws-detail-line-rem        pic zzz9.
-           05 ws-detail-line-rem-text   redefines ws-detail-line-rem
-                                        pic xxxx.
+
+      *output detail line - built up at runtime by
+      *280-process-record-line, one column per month in the window
+      *instead of a fixed occurs 6
+       01 ws-detail-line                pic x(132) value spaces.
+
+      *one detail month column - a call count plus the same 4-space
+      *gap the old hardcoded columns used
+       01 ws-detail-month-col.
+           05 ws-dmc-calls               pic zz9.
+           05 filler                     pic x(4) value spaces.
+
+      *detail-line trailer fields - total, average and remainder
+       01 ws-detail-total-fld            pic zz9.
+       01 ws-detail-avg-fld              pic zzz9.
+       01 ws-detail-avg-text             redefines ws-detail-avg-fld
+                                          pic x(4).
+       01 ws-detail-rem-fld              pic zzz9.
+       01 ws-detail-rem-text             redefines ws-detail-rem-fld
+                                          pic xxxx.
+
+      *running position for building a line with string/pointer
+       01 ws-line-ptr                    pic 9(4).
+
       *subscript for array
        01 ws-months-str                 pic 99 value 1.
 
@@ -133,7 +246,43 @@
                value "overall total calls:".
            05 filler                    pic x(15) value spaces.
            05 ws-total-line-calls       pic zzz99.
-       
+
+      *running top/bottom operator tracking - updated one operator
+      *at a time as the file is read, so there's no ceiling on how
+      *many operators the report can rank, same as the running-
+      *highest-transaction tracking in Program03
+       01 ws-rank-first-sw              pic x    value 'y'.
+           88 ws-is-first-operator               value 'y'.
+
+       01 ws-top-total                  pic 9(4) value 0.
+       01 ws-top-opnum                  pic x(3) value spaces.
+       01 ws-top-opname                 pic x(12) value spaces.
+
+       01 ws-bottom-total               pic 9(4) value 0.
+       01 ws-bottom-opnum               pic x(3) value spaces.
+       01 ws-bottom-opname              pic x(12) value spaces.
+
+      *operator-ranking section printed after the totals
+       01 ws-rank-header                pic x(31)
+           value "operator ranking - total calls".
+
+       01 ws-rank-top-line.
+           05 filler                    pic x(6) value spaces.
+           05 filler                    pic x(9) value "highest: ".
+           05 wsrt-opnum                pic x(3).
+           05 filler                    pic x(2) value spaces.
+           05 wsrt-opname               pic x(12).
+           05 filler                    pic x(2) value spaces.
+           05 wsrt-total                pic zzz9.
+
+       01 ws-rank-bottom-line.
+           05 filler                    pic x(6) value spaces.
+           05 filler                    pic x(9) value "lowest:  ".
+           05 wsrb-opnum                pic x(3).
+           05 filler                    pic x(2) value spaces.
+           05 wsrb-opname               pic x(12).
+           05 filler                    pic x(2) value spaces.
+           05 wsrb-total                pic zzz9.
 
       *variable to hold the count for non zero values
        01 ws-total-non-zeros            pic 99.
@@ -147,9 +296,32 @@
        procedure division.
            
            open input input-file,
-                output report-file.
+                output report-file,
+                output except-file.
+           open extend audit-file.
+           if ws-audit-file-status not = '00'
+               open output audit-file
+           end-if.
+
+      *a missing parameter file, or one with either field out of
+      *range, just leaves the jul-dec, 6-month defaults in place -
+      *pl-window-months bounds the month loops below, so an
+      *unchecked value over 12 would subscript emp-calls-p-month
+      *past the end of its table
+           open input param-file.
+           if ws-parm-file-status = '00'
+               read param-file
+               if ws-parm-file-status = '00'
+                   if pl-start-month >= 1 and pl-start-month <= 12
+                       and pl-window-months >= 1
+                       and pl-window-months <= 12
+                       move pl-start-month     to ws-start-month
+                       move pl-window-months   to ws-window-months
+                   end-if
+               end-if
+               close param-file
+           end-if.
 
-           
            accept ws-name-line-date from date.
            accept ws-name-line-time from time.
 
@@ -163,14 +335,26 @@
            
            perform 300-print-totals.
 
-           
+           perform 400-write-audit-line.
+
            close input-file,
-                 report-file.
-           
+                 report-file,
+                 except-file,
+                 audit-file.
+
            stop run.
 
-      *print headings 
+      *print headings
        000-print-headings.
+           perform 050-build-report-heading.
+           perform 060-build-heading-line1.
+
+           accept ws-eh-date            from date.
+           accept ws-eh-time            from time.
+           write except-line            from ws-except-header.
+           write except-line            from ws-except-heading
+               after advancing 1 line.
+
            write print-line from ws-name-line.
 
            write print-line from ws-report-heading
@@ -181,13 +365,84 @@
            write print-line from ws-heading-line2
                after advancing 1 line.
 
+      *builds the "call centre volumes for xxx - yyy" title from
+      *whichever month the window starts on, same as a one-month
+      *window just naming that month by itself
+       050-build-report-heading.
+           move spaces                 to ws-report-heading-text.
+           move 1                      to ws-line-ptr.
+           string "call centre volumes for "
+                                        delimited by size
+               into ws-report-heading-text
+               with pointer ws-line-ptr.
+
+           move ws-start-month         to ws-cal-month.
+           perform 055-append-month-name.
+
+           if ws-window-months > 1
+               string " - "            delimited by size
+                   into ws-report-heading-text
+                   with pointer ws-line-ptr
+               compute ws-cal-month = ws-start-month
+                                     + ws-window-months - 1
+               if ws-cal-month > 12
+                   subtract 12         from ws-cal-month
+               end-if
+               perform 055-append-month-name
+           end-if.
+
+      *strings the month name for ws-cal-month onto the title being
+      *built in ws-report-heading-text
+       055-append-month-name.
+           set ws-month-list-idx       to ws-cal-month.
+           string ws-month-name (ws-month-list-idx)
+                                        delimited by size
+               into ws-report-heading-text
+               with pointer ws-line-ptr.
+
+      *builds the column-heading line, one 7-wide month column per
+      *month in the window, starting at ws-start-month and wrapping
+      *back to january after december
+       060-build-heading-line1.
+           move spaces                 to ws-heading-line1.
+           move 1                      to ws-line-ptr.
+           string "  operator  operator      "
+                                        delimited by size
+               into ws-heading-line1
+               with pointer ws-line-ptr.
+
+           move ws-start-month         to ws-cal-month.
+           perform varying ws-month-idx from 1 by 1
+               until ws-month-idx > ws-window-months
+
+               set ws-month-list-idx   to ws-cal-month
+               move spaces             to ws-heading-month-col
+               move ws-month-name (ws-month-list-idx)
+                                       to ws-hmc-abbr
+               string ws-heading-month-col
+                                        delimited by size
+                   into ws-heading-line1
+                   with pointer ws-line-ptr
+
+               add 1                   to ws-cal-month
+               if ws-cal-month > 12
+                   subtract 12         from ws-cal-month
+               end-if
+           end-perform.
+
+           string "total    avg      rem"
+                                        delimited by size
+               into ws-heading-line1
+               with pointer ws-line-ptr.
+
        100-read-input-file.
            
            read input-file
                at end move 'y'         to ws-found-eof.
 
        200-process-records.
-      
+
+           add 1                       to ws-total-records.
            move 0                      to ws-remainder.
            move 0                      to ws-total-non-zeros.
            move 0                      to ws-avg-calls.
@@ -196,28 +451,55 @@
            perform 280-process-record-line.
            
        280-process-record-line.
+           move spaces                 to ws-detail-line.
+           move 1                      to ws-line-ptr.
+           string "    "                delimited by size
+                                        into ws-detail-line
+               with pointer ws-line-ptr.
+           string emp-rec-num          delimited by size
+                                        into ws-detail-line
+               with pointer ws-line-ptr.
+           string "      "              delimited by size
+                                        into ws-detail-line
+               with pointer ws-line-ptr.
+           string emp-rec-name         delimited by size
+                                        into ws-detail-line
+               with pointer ws-line-ptr.
+           string " "                  delimited by size
+                                        into ws-detail-line
+               with pointer ws-line-ptr.
+
+           move ws-start-month         to ws-cal-month.
            perform varying ws-months-str from 1 by 1
-               until ws-months-str > ws-number-of-months
+               until ws-months-str > ws-window-months
 
-      *count only if the value is nonzero       
-               if (emp-calls-p-month (ws-months-str)
-                   is not equal        to 0) then
+               perform 285-validate-month-calls
+
+      *count only if the validated value is nonzero
+               if (ws-valid-calls is not equal to 0) then
                    add 1               to ws-total-non-zeros
-               else 
+               else
                    add 0               to ws-total-non-zeros
                end-if
 
-      *move the values to the output field and add for the totals
-           move emp-calls-p-month (ws-months-str)
-                                       to
-                                       ws-detail-calls (ws-months-str)
-           add emp-calls-p-month (ws-months-str)
-                                       to ws-emp-total
+      *move this month's call count into the next output column
+      *and add the validated value in for the totals
+               move spaces             to ws-detail-month-col
+               move emp-calls-p-month (ws-cal-month)
+                                       to ws-dmc-calls
+               string ws-detail-month-col
+                                        delimited by size
+                   into ws-detail-line
+                   with pointer ws-line-ptr
+
+               add ws-valid-calls      to ws-emp-total
+
+               add 1                   to ws-cal-month
+               if ws-cal-month > 12
+                   subtract 12         from ws-cal-month
+               end-if
            end-perform.
 
-           move emp-rec-num            to ws-detail-line-num.
-           move emp-rec-name           to ws-detail-line-name.
-           move ws-emp-total           to ws-detail-line-total.
            add ws-emp-total            to ws-grand-total.
 
            if (ws-total-non-zeros > 0)
@@ -225,25 +507,114 @@
                divide ws-emp-total by ws-total-non-zeros
                    giving ws-avg-calls remainder ws-remainder
            end-if.
-           
+
+           move ws-emp-total           to ws-detail-total-fld.
+
            if(ws-avg-calls = 0) then
-               move "ZERO"             to ws-detail-line-avg-text 
-               move spaces             to ws-detail-line-rem-text 
+               move "ZERO"             to ws-detail-avg-text
+               move spaces             to ws-detail-rem-text
                add 1                   to ws-total-no-calls
            else
-                move ws-avg-calls      to ws-detail-line-avg
-                move ws-remainder      to ws-detail-line-rem
+                move ws-avg-calls      to ws-detail-avg-fld
+                move ws-remainder      to ws-detail-rem-fld
            end-if.
-           
+
+           string " "                  delimited by size
+                                        into ws-detail-line
+               with pointer ws-line-ptr.
+           string ws-detail-total-fld  delimited by size
+                                        into ws-detail-line
+               with pointer ws-line-ptr.
+           string "     "              delimited by size
+                                        into ws-detail-line
+               with pointer ws-line-ptr.
+           string ws-detail-avg-text   delimited by size
+                                        into ws-detail-line
+               with pointer ws-line-ptr.
+           string "    "               delimited by size
+                                        into ws-detail-line
+               with pointer ws-line-ptr.
+           string ws-detail-rem-text   delimited by size
+                                        into ws-detail-line
+               with pointer ws-line-ptr.
+
            write print-line from ws-detail-line
                after advancing 2 lines.
 
-           
+           perform 290-update-ranking.
+
            move 0                      to ws-emp-total.
 
-           
+
            perform 100-read-input-file.
 
+      *tracks the running highest and lowest total-calls operator
+      *as each record is read, so the ranking section doesn't need
+      *every operator buffered in memory at once
+       290-update-ranking.
+           if ws-is-first-operator
+               move ws-emp-total       to ws-top-total
+               move ws-emp-total       to ws-bottom-total
+               move emp-rec-num        to ws-top-opnum
+               move emp-rec-num        to ws-bottom-opnum
+               move emp-rec-name       to ws-top-opname
+               move emp-rec-name       to ws-bottom-opname
+               move 'n'                to ws-rank-first-sw
+           else
+               if ws-emp-total > ws-top-total
+                   move ws-emp-total   to ws-top-total
+                   move emp-rec-num    to ws-top-opnum
+                   move emp-rec-name   to ws-top-opname
+               end-if
+               if ws-emp-total < ws-bottom-total
+                   move ws-emp-total   to ws-bottom-total
+                   move emp-rec-num    to ws-bottom-opnum
+                   move emp-rec-name   to ws-bottom-opname
+               end-if
+           end-if.
+
+      *range/numeric sanity check on this month's call count - a
+      *bad figure is excluded from the totals/average (treated as
+      *zero) instead of quietly skewing them, and gets logged to
+      *the exceptions listing
+       285-validate-month-calls.
+           move 'n'                    to ws-except-sw.
+
+           if emp-calls-p-month (ws-cal-month) is not numeric
+               move 'y'                to ws-except-sw
+               move 0                  to ws-valid-calls
+               move "non-numeric value"
+                                        to wsed-reason
+           else
+               if emp-calls-p-month (ws-cal-month)
+                   > ws-max-reasonable-calls
+                   move 'y'            to ws-except-sw
+                   move 0              to ws-valid-calls
+                   move "exceeds reasonable range"
+                                        to wsed-reason
+               else
+                   move emp-calls-p-month (ws-cal-month)
+                                        to ws-valid-calls
+               end-if
+           end-if.
+
+           if ws-is-except
+               perform 286-write-exception-line
+           end-if.
+
+      *writes one line to the exceptions listing for the month
+      *just checked by 285-validate-month-calls
+       286-write-exception-line.
+           add 1                       to ws-except-count.
+           move emp-rec-num            to wsed-opnum.
+           move emp-rec-name           to wsed-opname.
+           set ws-month-list-idx       to ws-cal-month.
+           move ws-month-name (ws-month-list-idx)
+                                       to wsed-month.
+           move emp-calls-p-month (ws-cal-month)
+                                       to wsed-value.
+           write except-line          from ws-except-detail.
+
       *the totals line
        300-print-totals.
        
@@ -255,6 +626,34 @@
            write print-line from ws-total-line2
                after advancing 2 lines.
 
-       
+           if not ws-is-first-operator
+               move ws-top-opnum       to wsrt-opnum
+               move ws-top-opname      to wsrt-opname
+               move ws-top-total       to wsrt-total
+               move ws-bottom-opnum    to wsrb-opnum
+               move ws-bottom-opname   to wsrb-opname
+               move ws-bottom-total    to wsrb-total
+
+               write print-line from ws-rank-header
+                   after advancing 2 lines
+               write print-line from ws-rank-top-line
+                   after advancing 1 line
+               write print-line from ws-rank-bottom-line
+                   after advancing 1 line
+           end-if.
+
+           move ws-except-count        to wsef-count.
+           write except-line           from ws-except-footer
+               after advancing 1 line.
 
-       end program Lab9CallCenterOperatorReport.
\ No newline at end of file
+      *drops this run's summary onto the common operations log
+       400-write-audit-line.
+           accept ws-aud-date          from date.
+           accept ws-aud-time          from time.
+           move "Lab9CallCenterOpRpt" to ws-aud-program.
+           move ws-total-records      to ws-aud-in.
+           move ws-total-records      to ws-aud-out.
+           move 0                     to ws-aud-rejected.
+           write audit-line           from ws-audit-line.
+
+       end program Lab9CallCenterOperatorReport.

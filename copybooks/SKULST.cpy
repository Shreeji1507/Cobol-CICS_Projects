@@ -0,0 +1,28 @@
+      *-----------------------------------------------------------
+      *SKULST      : master list of valid SKU codes, so a garbled
+      *              or mistyped SKU gets caught at edit time
+      *              instead of just being checked for "not blank".
+      *-----------------------------------------------------------
+       01 ws-sku-list-init.
+           05 filler                    pic x(15) value
+               "ABC123456789012".
+           05 filler                    pic x(15) value
+               "DEF456789012345".
+           05 filler                    pic x(15) value
+               "GHI789012345678".
+           05 filler                    pic x(15) value
+               "JKL012345678901".
+           05 filler                    pic x(15) value
+               "MNO345678901234".
+           05 filler                    pic x(15) value
+               "PQR678901234567".
+           05 filler                    pic x(15) value
+               "STU901234567890".
+           05 filler                    pic x(15) value
+               "VWX234567890123".
+       01 ws-sku-list redefines ws-sku-list-init.
+           05 ws-sku-code                pic x(15)
+               occurs 8 times
+               indexed by ws-sku-list-idx.
+       77 ws-sku-list-count              pic 99
+           value 8.

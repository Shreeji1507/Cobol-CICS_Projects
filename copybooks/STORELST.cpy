@@ -0,0 +1,51 @@
+      *-----------------------------------------------------------
+      *STORELST    : table of valid store numbers and their tax
+      *              rates, shared by the edit, split and report
+      *              programs so a new store only has to be added
+      *              in one place.
+      *-----------------------------------------------------------
+       01 ws-store-list-init.
+           05 filler                    pic x(2) value '01'.
+           05 filler                    pic x(2) value '02'.
+           05 filler                    pic x(2) value '03'.
+           05 filler                    pic x(2) value '04'.
+           05 filler                    pic x(2) value '05'.
+           05 filler                    pic x(2) value '06'.
+           05 filler                    pic x(2) value '07'.
+       01 ws-store-list redefines ws-store-list-init.
+           05 ws-store-code             pic xx
+               occurs 7 times
+               indexed by ws-store-idx.
+       77 ws-store-list-count           pic 99
+           value 7.
+
+      *per-store tax rate, lined up one-for-one with ws-store-code -
+      *store (n) in this table is store (n) in the table above
+       01 ws-store-tax-rate-init.
+           05 filler                    pic v99 value .13.
+           05 filler                    pic v99 value .13.
+           05 filler                    pic v99 value .13.
+           05 filler                    pic v99 value .13.
+           05 filler                    pic v99 value .13.
+           05 filler                    pic v99 value .13.
+           05 filler                    pic v99 value .13.
+       01 ws-store-tax-rates redefines ws-store-tax-rate-init.
+           05 ws-store-tax-rate         pic v99
+               occurs 7 times.
+
+      *per-store long-SKU flag, lined up one-for-one with
+      *ws-store-code - 'Y' means that store's POS feeds the longer-
+      *SKU record variant instead of the standard 15-byte layout.
+      *Defaulted to 'N' so nothing changes until a store is flipped.
+       01 ws-store-long-sku-init.
+           05 filler                    pic x value 'N'.
+           05 filler                    pic x value 'N'.
+           05 filler                    pic x value 'N'.
+           05 filler                    pic x value 'N'.
+           05 filler                    pic x value 'N'.
+           05 filler                    pic x value 'N'.
+           05 filler                    pic x value 'N'.
+       01 ws-store-long-sku-flags redefines ws-store-long-sku-init.
+           05 ws-store-long-sku-flag    pic x
+               occurs 7 times.
+               88 ws-store-is-long-sku  value 'Y'.

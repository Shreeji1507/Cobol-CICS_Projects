@@ -0,0 +1,27 @@
+      *-----------------------------------------------------------
+      *MONTHLST    : the twelve month abbreviations, in calendar
+      *              order, so a report's column headings can be
+      *              built from whatever month the reporting
+      *              window actually starts on instead of having
+      *              'jan' thru 'dec' typed out in the heading
+      *              line itself.
+      *-----------------------------------------------------------
+       01 ws-month-list-init.
+           05 filler                    pic x(3) value "jan".
+           05 filler                    pic x(3) value "feb".
+           05 filler                    pic x(3) value "mar".
+           05 filler                    pic x(3) value "apr".
+           05 filler                    pic x(3) value "may".
+           05 filler                    pic x(3) value "jun".
+           05 filler                    pic x(3) value "jul".
+           05 filler                    pic x(3) value "aug".
+           05 filler                    pic x(3) value "sep".
+           05 filler                    pic x(3) value "oct".
+           05 filler                    pic x(3) value "nov".
+           05 filler                    pic x(3) value "dec".
+       01 ws-month-list redefines ws-month-list-init.
+           05 ws-month-name             pic x(3)
+               occurs 12 times
+               indexed by ws-month-list-idx.
+       77 ws-month-list-count           pic 99
+           value 12.

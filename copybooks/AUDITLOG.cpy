@@ -0,0 +1,24 @@
+      *-----------------------------------------------------------
+      *AUDITLOG    : one consistently-formatted line per run,
+      *              dropped onto the common operations log by
+      *              every program so a short run or a missed
+      *              file shows up without opening that program's
+      *              own report.
+      *-----------------------------------------------------------
+       01 ws-audit-line.
+           05 ws-aud-date               pic 99/99/99.
+           05 filler                    pic x(2) value spaces.
+           05 ws-aud-time               pic 99b99b99b99.
+           05 filler                    pic x(2) value spaces.
+           05 ws-aud-program            pic x(25).
+           05 filler                    pic x(4)
+               value "IN: ".
+           05 ws-aud-in                 pic zzzzz9.
+           05 filler                    pic x(2) value spaces.
+           05 filler                    pic x(5)
+               value "OUT: ".
+           05 ws-aud-out                pic zzzzz9.
+           05 filler                    pic x(2) value spaces.
+           05 filler                    pic x(5)
+               value "REJ: ".
+           05 ws-aud-rejected           pic zzzzz9.

@@ -0,0 +1,21 @@
+      *-----------------------------------------------------------
+      *SKULSTL     : master list of valid SKU codes for a long-SKU
+      *              store (see STORELST.cpy's long-SKU flag) - the
+      *              newer POS vendor's SKUs don't fit the 15-byte
+      *              layout the rest of the master list uses, so
+      *              they get their own 30-byte list instead of
+      *              being checked against SKULST.cpy truncated.
+      *-----------------------------------------------------------
+       01 ws-sku-list-long-init.
+           05 filler                    pic x(30) value
+               "LONGVENDORSKU12345678901234560".
+           05 filler                    pic x(30) value
+               "LONGVENDORSKU23456789012345671".
+           05 filler                    pic x(30) value
+               "LONGVENDORSKU34567890123456782".
+       01 ws-sku-list-long redefines ws-sku-list-long-init.
+           05 ws-sku-code-long          pic x(30)
+               occurs 3 times
+               indexed by ws-sku-list-long-idx.
+       77 ws-sku-list-long-count        pic 99
+           value 3.
